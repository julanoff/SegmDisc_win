@@ -0,0 +1,237 @@
+%Module RPT_OPR_INACTIVE <main>;
+*****************************************************************
+*								*
+* Copyright 2006 by IntraNet, Inc. All rights reserved.	*
+*								*
+* This Software is confidential and proprietary to IntraNet	*
+* and it is protected by U.S. copyright law, other national	*
+* copyright laws, and international treaties. The Software may	*
+* not be disclosed or reproduced in whole or in part in any	*
+* manner to any third party without the express prior written	*
+* consent of IntraNet, Inc.					*
+*								*
+* This Software and its related Documentation are made		*
+* available under the terms of the Software License		*
+* and may not be used, reproduced or disclosed in any manner	*
+* except as expressly authorized by the Software License. All	*
+* other uses are strictly prohibited.				*
+*								*
+* This Software and its related Documentation are proprietary	*
+* and confidential material of IntraNet, Inc.			*
+*								*
+*****************************************************************
+
+* Reports operators who are getting close to being automatically disabled
+* for inactivity (see the 09-Jan-2001 SPR 68306 change and 16-Oct-2005
+* SPR 125405 change in MENU_AUT/MENU_LGN, which disable an operator once
+* their days-since-last-login exceeds the configured GCV_OPR_INACTIVE_DAYS
+* threshold).  Previously there was no way to see this coming; an operator
+* would just show up disabled, and a help desk call was the first anyone
+* heard of it.  This program walks the operator index and lists every
+* enabled operator whose days-since-last-login is within a configurable
+* number of days (default 5, see the /WARN_DAYS qualifier) of that
+* threshold, so they can be contacted proactively.
+
+* REVISION HISTORY
+* ----------------
+*
+* R. Iverson	12-Sep-2006
+*	New module.
+
+*******************************************************************************
+
+Environment Division.
+Input-Output Section.
+File-Control.
+	Select INACTIVE_RPT_FILE	Assign to "RPT_OPR_INACTIVE_OUTPUT"
+	       ORGANIZATION IS LINE SEQUENTIAL.
+
+Data Division.
+File Section.
+
+FD  INACTIVE_RPT_FILE record 132 characters.
+01  INACTIVE_RPT_REC		Pic X(132).
+
+Working-Storage Section.
+
+01 Warn_days_ws			pic 9(03) comp-5 value 5.
+01 Inactive_threshold_ws	pic 9(05) comp-5 value zeroes.
+01 Days_since_login_ws		pic 9(05) comp-5 value zeroes.
+01 Days_left_ws			pic s9(05) comp-5 value zeroes.
+01 Warn_count_ws		pic 9(07) comp-5 value zeroes.
+
+* STRING sending operands must be USAGE DISPLAY -- DISPLAY copies of the
+* COMP-5 fields above for the STRINGs in A00_MAIN/B10_SCAN_OPERATORS.
+01 Inactive_threshold_ws_d	pic 9(05) usage display.
+01 Days_since_login_ws_d	pic 9(05) usage display.
+01 Days_left_ws_d		pic s9(05) usage display.
+01 Warn_count_ws_d		pic 9(07) usage display.
+
+01 Report_line_ws		Pic X(132).
+
+%def	<ACE>		%`SBJ_DD_PATH:ACE_FSECT.DDL`		%end
+
+%def			%^ local fsect.
+
+Rpt_Opr_index:		que(	%`SBJ_DD_PATH:OPR_INDEX.DDF`);
+Rpt_opr_union:		set(	%`SBJ_DD_PATH:OPR_UNION.DDF`);
+Rpt_opr_reg:		reg(	%`SBJ_DD_PATH:OPR_REG.DDF`);
+Rpt_init_status:	boolean;
+Return_argument_ws:	vstr(20);
+Return_status:		boolean;
+
+%end
+
+%Linkage
+
+01 abort_ls			%long.
+
+%Procedure returning abort_ls.
+
+A00_MAIN.
+
+	Move 0 to abort_ls.
+
+	Perform A10_SBJ_INIT thru A10_SBJ_INIT_end.
+	Perform A20_GET_QUALIFIERS thru A20_GET_QUALIFIERS_end.
+
+	Open Output INACTIVE_RPT_FILE.
+
+	Move Inactive_threshold_ws to Inactive_threshold_ws_d.
+	Move spaces to Report_line_ws.
+	String "Operators approaching the " Delimited by size,
+	       Inactive_threshold_ws_d Delimited by size,
+	       "-day inactivity disable threshold"
+		Delimited by size
+		into Report_line_ws.
+	Write INACTIVE_RPT_REC from Report_line_ws.
+
+	Move spaces to Report_line_ws.
+	String "Operator_id  Bank  Loc   Days_since_login  Days_left"
+		Delimited by size
+		into Report_line_ws.
+	Write INACTIVE_RPT_REC from Report_line_ws.
+
+	Perform B10_SCAN_OPERATORS thru B10_SCAN_OPERATORS_end.
+
+	Move Warn_count_ws to Warn_count_ws_d.
+	Move spaces to Report_line_ws.
+	String Warn_count_ws_d Delimited by size,
+	       " operator(s) approaching the inactivity disable threshold"
+		Delimited by size
+		into Report_line_ws.
+	Write INACTIVE_RPT_REC from Report_line_ws.
+
+	Close INACTIVE_RPT_FILE.
+
+	call "NEX_CREATE_AND_BROADCAST_MSG" using
+		  by content   Z"RPT_OPR_INACTIVE$_COUNTWARN"
+		  by value -1
+		  %ace_msg_arg_list(Warn_count_ws);
+
+A00_MAIN_END.
+	%Exit Program;.
+
+
+A10_SBJ_INIT.
+
+	%beg
+	Dat_root_set
+		(.opr_index CONN: RPT_OPR_INDEX);
+	%end.
+
+	call "DAT_CONN_ROOT".
+
+	Call "GCV_OPR_INACTIVE_DAYS" using
+	    by reference Inactive_threshold_ws.
+
+A10_SBJ_INIT_end.
+	Exit.
+
+
+A20_GET_QUALIFIERS.
+%^ Note whether /WARN_DAYS=<n> was given.  Default is 5 days, set at
+%^ WORKING-STORAGE initialization above.
+
+	Call "ACE_ARG_FIND" using
+	      by content "-warn_d*ays:",
+	      by content    "C",
+	      by value     20
+	      by reference Return_argument_ws,
+	      by reference Return_argument_ws_length,
+	      by reference OMITTED,
+	      by reference OMITTED,
+	      returning Return_status.
+
+	If success_is in Return_status
+		Move Return_argument_ws(1:Return_argument_ws_length)
+			to Warn_days_ws
+	End-if.
+
+A20_GET_QUALIFIERS_end.
+	Exit.
+
+
+B10_SCAN_OPERATORS.
+%^ Walk every operator in the index; for each enabled operator, compute
+%^ the number of days since last login and compare it against the
+%^ configured inactivity-disable threshold.  Anyone within Warn_days_ws
+%^ of being auto-disabled is written to the report.
+
+	Move zero to Warn_count_ws.
+
+	%beg
+	FIRST: Rpt_Opr_index;
+	%end.
+
+	Perform until Seq_end_is in Rpt_Opr_index_cursor
+
+	    %beg
+	    BREAK: Rpt_opr_union;
+	    BREAK: Rpt_opr_reg;
+	    Rpt_Opr_index(read_only, CONN: Rpt_opr_union);
+	    Rpt_opr_union(Reg: Rpt_opr_reg);
+	    %end
+
+	    If (Success_is in Rpt_opr_reg_status) and
+	       (Enabled_flag of Rpt_opr_reg = "Y")
+
+		Call "NEX_DAYS_SINCE" using
+		    by reference Last_login of Rpt_opr_reg
+		  returning Days_since_login_ws
+
+		Compute Days_left_ws =
+			Inactive_threshold_ws - Days_since_login_ws
+
+		If Days_left_ws >= 0 and Days_left_ws <= Warn_days_ws
+
+		    Add 1 to Warn_count_ws
+
+		    Move Days_since_login_ws to Days_since_login_ws_d
+		    Move Days_left_ws to Days_left_ws_d
+		    Move spaces to Report_line_ws
+		    String Operator_id of Rpt_opr_index Delimited by size,
+			   "  " Delimited by size,
+			   Idbank of Opr_owner of Rpt_opr_index
+				Delimited by size,
+			   "  " Delimited by size,
+			   Idloc of Opr_owner of Rpt_opr_index
+				Delimited by size,
+			   "  " Delimited by size,
+			   Days_since_login_ws_d Delimited by size,
+			   "  " Delimited by size,
+			   Days_left_ws_d Delimited by size
+			   into Report_line_ws
+		    Write INACTIVE_RPT_REC from Report_line_ws
+
+		End-if
+	    End-if
+
+	    %beg NEXT: Rpt_Opr_index; %end
+
+	End-perform.
+
+	%beg BREAK: Rpt_Opr_index; %end.
+
+B10_SCAN_OPERATORS_end.
+	Exit.
