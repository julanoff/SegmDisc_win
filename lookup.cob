@@ -350,6 +350,39 @@
 %^	J. Walsh	27-Jul-2009	CR11122
 %^	Improve error handling around REL ID lookup.
 %^
+%^	R. Iverson	14-Aug-2009	CR12955
+%^	Added GRP_LOOKUP_BATCH so callers with a list of group ids/names to
+%^	resolve (e.g. import/conversion utilities) don't have to round-trip
+%^	one CALL per name.
+%^
+%^	R. Iverson	17-Aug-2009	CR12958
+%^	Logging of failed/ambiguous ACCT_LOOKUP attempts (X600_LOG_FAILED_LOOKUP)
+%^	to LKP_FAIL_LOG for the new RPT_LKP_FAILURES report.
+%^
+%^	R. Iverson	18-Aug-2009	CR12961
+%^	Added PREV_ACCT_LOOKUP as the mirror image of NEXT_ACCT_LOOKUP, so a
+%^	caller paging through an ambiguous hit list can back up as well as
+%^	advance.
+%^
+%^	R. Iverson	20-Aug-2009	CR12964
+%^	B210_AUXILIARY_SEARCH now caches a confirmed "not on file" AUX tape
+%^	result by idtype/key (Aux_miss_cache) so a repeat lookup for the
+%^	same id later in the run skips the physical tape search.
+%^
+%^	R. Iverson	21-Aug-2009	CR12968
+%^	Added X700_GET_PRULE_MATCH so the PRULE matched against a resolved
+%^	account identity is handed back via the shared RELGET_FSECT
+%^	(Relget_pr_*) instead of callers having to run their own
+%^	PRULE_MSG_RULE_MATCH scan after the fact.
+%^
+%^	R. Iverson	05-Feb-2010	CR13027
+%^	Added X710_LOG_PRULE_MATCH, performed whenever X700_GET_PRULE_MATCH
+%^	matches a PRULE against a resolved address: logs the match to the
+%^	new Lkp_si_applied_log audit log keyed by TRN, shared with
+%^	DEBITSIDE's X945_LOG_SI_APPLIED (debitside.cob), so a dispute
+%^	investigation can pull every SI/PRULE that touched a TRN from one
+%^	place.
+%^
 %^ End Revision History
 %^****************************************************************************
  
@@ -395,6 +428,30 @@ Temp_null_set:		set(	%`SBJ_DD_PATH:DAT_NULL_SET.DDF`) ; %^TRmo2
 Temp_null_seq:		seq(	%`SBJ_DD_PATH:DAT_NULL_SEQ.DDF`) ; %^TRmo2
 Temp_name_key:		rec( 	%`SBJ_DD_PATH:ADR_ID_REC.DDF` );  %^TRmod
 
+%^ Failed/ambiguous lookup logging.
+Lkp_fail_log:		que(	%`SBJ_DD_PATH:LKP_FAIL_LOG.DDF`);
+
+%^ Audit trail of PRULE matches applied against a resolved address -- see
+%^ X710_LOG_PRULE_MATCH.  Shares SI_APPLIED_LOG.DDF with DEBITSIDE's
+%^ Dsid_si_applied_log (see X945_LOG_SI_APPLIED in debitside.cob), so a
+%^ dispute investigation can pull every SI/PRULE that touched a TRN from
+%^ one place, queried by TRN.
+Lkp_si_applied_log:	que(	%`SBJ_DD_PATH:SI_APPLIED_LOG.DDF`);
+
+%^ AUX tape "not on file" cache - see B210_AUXILIARY_SEARCH.
+Aux_miss_cache:		que(	%`SBJ_DD_PATH:AUX_MISS_CACHE.DDF`);
+Aux_cache_key_ws:	vstr(40);
+Aux_cache_hit_wf:	Boolean;
+
+%^ AUX tape "on file" cache - see B210_AUXILIARY_SEARCH.  Remembers the
+%^ bank id a prior clean (non-ambiguous, non-duplicate) wildcard-bank
+%^ search resolved to for this idtype/key, so a repeat lookup can go
+%^ straight to a narrow, fully-keyed search instead of paying for
+%^ another open bank-wildcard tape scan and ambiguity re-check.
+Aux_hit_cache:		que(	%`SBJ_DD_PATH:AUX_HIT_CACHE.DDF`);
+Aux_hit_cache_hit_wf:	Boolean;
+Aux_found_idbank_ws:	str(3);
+
 
 %^****************************************************************************
  
@@ -484,8 +541,12 @@ Preferred_cdt_bank_id:	str(3);
  
 %^ Group lookup stuff.
 Lookup_grp_ws:		vstr(24);
- 
- 
+
+%^ Group lookup batch mode stuff.
+Batch_one_id_ws:	vstr(24);
+Batch_count_ws:		long;
+
+
 Ansback1_ws:		vstr(24) ;
 Ansback2_ws:		vstr(24) ;
 Ansback3_ws:		vstr(24) ;
@@ -516,6 +577,7 @@ Lkup_pid_index:	  	  long ;
 
 %^ PRULE access stuff
 Lkp_pr_level:		oneof(%` SBJ_DD_PATH:PRULE_LEVEL_ONEOF.DDF`);
+Lkp_pr_msglevel:	oneof(%` SBJ_DD_PATH:PRULE_MSGLEVEL_ONEOF.DDF`);
 Lkp_pr_source:		oneof(%` SBJ_DD_PATH:PRULE_SOURCE_ONEOF.DDF`);
 Lkp_pr_ret_stat:	Boolean;
 Lkp_pr_type_ws:		vstr(80);
@@ -622,6 +684,7 @@ A000_ACCT_LOOKUP.
 	  then	move "*" to Lookup_ovr_byte_ls
 		set Failure_Is in ACCT_LOOKUP_LS to true %^  TRmod
 		MOVE Vmsg_lookupfail_wc to Relget_msgcode
+		Perform X600_LOG_FAILED_LOOKUP thru X600_LOG_FAILED_LOOKUP_END
 		%Beg
 		CANCEL: Tran_lkup;
 		%End
@@ -635,6 +698,7 @@ A000_ACCT_LOOKUP.
             move "*" to Lookup_ovr_byte_ls
 	    set Failure_Is in ACCT_LOOKUP_LS to true %^  TRmod
 	    MOVE Vmsg_lookupfail_wc to Relget_msgcode
+	    Perform X600_LOG_FAILED_LOOKUP thru X600_LOG_FAILED_LOOKUP_END
 	    %Beg
 	    CANCEL: Tran_lkup;
 	    %End
@@ -751,6 +815,7 @@ A000_ACCT_LOOKUP_CLEANUP.
 	    Move "T" to Acct_lkup_pend_del_ls
 	    set Failure_is in Acct_lookup_ls to TRUE
 	    %Beg  Relget_msgcode = Vmsg_adr_pend_del_wc;  %End
+	    Perform X600_LOG_FAILED_LOOKUP thru X600_LOG_FAILED_LOOKUP_END
 	    %Beg
 	    CANCEL: Tran_lkup;
 	    %End
@@ -763,6 +828,11 @@ A000_ACCT_LOOKUP_CLEANUP.
 	Relget_return_bank = Lookup_bnk_ws ;
 	%End.
 
+	If Success_is in Acct_lookup_ls
+	    Perform X700_GET_PRULE_MATCH thru X700_GET_PRULE_MATCH_END
+	End-if.
+
+	Perform X600_LOG_FAILED_LOOKUP thru X600_LOG_FAILED_LOOKUP_END.
 
 A000_ACCT_LOOKUP_END.
 
@@ -1401,51 +1471,152 @@ B210_AUXILIARY_SEARCH.
 	    PERFORM B215_AUXILIARY_RESULTS thru B215_AUXILIARY_RESULTS_END
 	    GO TO B210_AUXILIARY_SEARCH_END
 	END-IF.
-%^ Try a search, exit on failure
+
+%^ Before paying for a physical AUX tape search, see whether this exact
+%^ idtype/key has already come back "not on file" earlier in this run
+%^ (the common case when the same counterparty id shows up on many
+%^ transactions).  Only a clean "not found at all" result is cached
+%^ below; an ambiguous or partially-matched result still needs the real
+%^ search so its return key/duplicate state comes out right.
 	%beg
-	Acct_lookup_index ^SEARCH (EQL, .Rel_name_key(
+	Compose_ws ^OUT(Aux_cache_key_ws), Lookup_idtype_ws, Lookup_key_ws, /;
+	BREAK: Aux_miss_cache;
+	SEARCH: Aux_miss_cache(notrap, forward, eql, Key = Aux_cache_key_ws);
+	Aux_cache_hit_wf = Aux_miss_cache Status;
+	BREAK: Aux_miss_cache;
+	%end.
+
+	If Failure_Is in Aux_cache_hit_wf
+
+%^ Also see whether this exact idtype/key already came back a clean,
+%^ unambiguous hit earlier in this run.  If so, skip the expensive open
+%^ bank-wildcard tape scan (and the ambiguity re-check, already known
+%^ clean) and go straight to a narrow, fully-keyed search against the
+%^ bank the earlier search resolved to.  This is the case the miss
+%^ cache above does nothing for, and is the common one in practice --
+%^ the same counterparty paying or getting paid many times in a run.
+	    %beg
+	    BREAK: Aux_hit_cache;
+	    SEARCH: Aux_hit_cache(notrap, forward, eql, Key = Aux_cache_key_ws);
+	    Aux_hit_cache_hit_wf = Aux_hit_cache Status;
+	    If Success_Is in Aux_hit_cache_hit_wf
+		Aux_found_idbank_ws = Aux_hit_cache.Found_idbank;
+	    End-if;
+	    BREAK: Aux_hit_cache;
+	    %end.
+
+	    If Success_Is in Aux_hit_cache_hit_wf
+
+%^ Fully-keyed on the cached bank, so this cannot come back ambiguous
+%^ against some other bank the way the open wildcard search could.
+		%beg
+		Acct_lookup_index ^SEARCH (EQL, .Rel_name_key(
+						 .Idbank = Aux_found_idbank_ws,
+						 .Idtype = Lookup_idtype_ws,
+						 .Idkey = Lookup_key_ws ) );
+		%end.
+
+		If (Success_Is in ACCT_LOOKUP_INDEX_STATUS )
+		    Set Success_Is in Search_status_ws to true
+		    Set Failure_Is in Duplicate_found_wf to true
+		    If (Lookup_idtype_ws = "D" OR "V" or "E")
+			%Beg
+			BREAK: Relget_adr_set;
+			Acct_lookup_index CONN: Temp_null_seq(NOMOD,
+				TOP: Temp_rel_union(NOMOD,
+					.Adr_set CONN: Relget_adr_set(NOMOD) ) ) ;
+			BREAK: Temp_rel_union;
+			BREAK: Temp_null_seq;
+			%End
+		    ELSE
+			%Beg
+			BREAK: Relget_adr_set;
+			Acct_lookup_index CONN: Relget_adr_set(NOMOD);
+			%End
+		    END-IF
+		    %beg
+			Relget_adr_set (etrap);
+		    %end
+		Else
+%^ The cached bank no longer has this key (record removed since the
+%^ earlier lookup, most likely) -- fall back to the full search below
+%^ rather than reporting a false miss off a stale cache entry.
+		    Set Failure_Is in Aux_hit_cache_hit_wf to true
+		End-if
+	    End-if.
+
+	    If Failure_Is in Aux_hit_cache_hit_wf
+
+%^ Try a search, exit on failure
+	    %beg
+	    Acct_lookup_index ^SEARCH (EQL, .Rel_name_key(
 	  					     .Idbank = null,
 	  					     .Idtype = Lookup_idtype_ws,
 	  					     .Idkey = Lookup_key_ws ) );
-	%end.
- 
- 
-	If (Success_Is in ACCT_LOOKUP_INDEX_STATUS ) %^  TRmod
-	    Set Success_Is in Search_status_ws to true
-%^ Found something, get name and address data
-	    If (Lookup_idtype_ws = "D" OR "V" or "E")
-		%Beg
-	        BREAK: Relget_adr_set;
-		Acct_lookup_index CONN: Temp_null_seq(NOMOD,
-			TOP: Temp_rel_union(NOMOD,
-				.Adr_set CONN: Relget_adr_set(NOMOD) ) ) ;
-	        BREAK: Temp_rel_union;
-	        BREAK: Temp_null_seq;
-                %End
-	    ELSE	       
-	        %Beg
-	        BREAK: Relget_adr_set;
-	        Acct_lookup_index CONN: Relget_adr_set(NOMOD);
-		%End
-	    END-IF
+	    %end.
 
 
-	    %^ AIN check no longer required. Since AUX must be connected for
-	    %^ Rules processing, this will happen back in Lookups
+	    If (Success_Is in ACCT_LOOKUP_INDEX_STATUS ) %^  TRmod
+	        Set Success_Is in Search_status_ws to true
+%^ Found something, get name and address data
+	        If (Lookup_idtype_ws = "D" OR "V" or "E")
+		    %Beg
+	            BREAK: Relget_adr_set;
+		    Acct_lookup_index CONN: Temp_null_seq(NOMOD,
+			    TOP: Temp_rel_union(NOMOD,
+				    .Adr_set CONN: Relget_adr_set(NOMOD) ) ) ;
+	            BREAK: Temp_rel_union;
+	            BREAK: Temp_null_seq;
+                    %End
+	        ELSE
+	            %Beg
+	            BREAK: Relget_adr_set;
+	            Acct_lookup_index CONN: Relget_adr_set(NOMOD);
+		    %End
+	        END-IF
+
+
+	        %^ AIN check no longer required. Since AUX must be connected for
+	        %^ Rules processing, this will happen back in Lookups
+
+	        %beg
+           	    Relget_adr_set (etrap);
+	    	    %^ MAINTAIN CONNECTION 	    BREAK: Relget_adr_set;
+	        %end
+	    END-IF.
+
+	    If (Success_Is in SEARCH_STATUS_WS ) %^  TRmod
+	       AND ( (Failure_Is in Duplicate_checked_wf )
+	           AND (Ambig_suppress_ls NOT = "T" ) )
+	    THEN
+	        Perform X200_CHECK_AMBIGUOUS thru X200_CHECK_AMBIGUOUS_END
+            END-IF.
+
+	    If Failure_Is in Search_status_ws
+%^ Confirmed not on file anywhere in this AUX index - remember the key
+%^ so a repeat lookup doesn't have to search the tape again.
+	        %beg
+	        Alloc_Elem: Aux_miss_cache(notrap, .Cache_key = Aux_cache_key_ws);
+	        %end
+	    Else
+	        If (Success_Is in SEARCH_STATUS_WS )
+	           AND ( (Failure_Is in Duplicate_checked_wf )
+	               AND (Ambig_suppress_ls NOT = "T" ) )
+	           AND (Failure_Is in Duplicate_found_wf )
+%^ Clean, unambiguous hit off the open wildcard search -- remember which
+%^ bank it resolved to so a repeat lookup can take the narrow, fully-
+%^ keyed search above instead of paying for another wildcard tape scan.
+		    %beg
+		    Aux_found_idbank_ws = Acct_lookup_index.Rel_name_key.Idbank;
+		    Alloc_Elem: Aux_hit_cache(notrap,
+			    .Cache_key = Aux_cache_key_ws,
+			    .Found_idbank = Aux_found_idbank_ws);
+		    %end
+	        End-if
+	    End-if
+	    End-if
+	End-if.
 
-	    %beg
-           	Relget_adr_set (etrap);
-	    	%^ MAINTAIN CONNECTION 	    BREAK: Relget_adr_set;
-	    %end
-	END-IF.
- 
-	If (Success_Is in SEARCH_STATUS_WS ) %^  TRmod
-	   AND ( (Failure_Is in Duplicate_checked_wf )
-	       AND (Ambig_suppress_ls NOT = "T" ) )
-	THEN
-	    Perform X200_CHECK_AMBIGUOUS thru X200_CHECK_AMBIGUOUS_END
-        END-IF.
- 
 	Perform B215_AUXILIARY_RESULTS thru B215_AUXILIARY_RESULTS_END.
 
 B210_AUXILIARY_SEARCH_END.
@@ -2012,9 +2183,112 @@ X500_SWF_AMBIG_CHECK.
  
 X500_SWF_AMBIG_CHECK_END.
  	Exit.
-
+
+X600_LOG_FAILED_LOOKUP.
+
+%^ Record a failed or ambiguous lookup so it can be reported by idtype
+%^ later (see the separate RPT_LKP_FAILURES batch report).  A clean hit
+%^ (Lookup_ovr_byte_ls blank) is not logged; only "*" (not found) and "?"
+%^ (ambiguous) are.
+
+	If Lookup_ovr_byte_ls is not = "*" and
+	   Lookup_ovr_byte_ls is not = "?"
+	    go to X600_LOG_FAILED_LOOKUP_END
+	end-if.
+
+	%beg
+	Alloc_Elem: Lkp_fail_log(notrap,
+	    .systime NOW,
+	    .Idtype   = Lookup_idtype_ls,
+	    .Id_key   = Save_lookup_id,
+	    .Bank     = Lookup_bnk_ws,
+	    .Outcome  = Lookup_ovr_byte_ls );
+	%end.
+
+X600_LOG_FAILED_LOOKUP_END.
+	Exit.
+
 %^****************************************************************************
- 
+
+X700_GET_PRULE_MATCH.
+
+%^ After a successful account lookup, see whether a PRULE is on file for
+%^ this identity and, if so, hand its identity back to the caller through
+%^ the shared RELGET_FSECT fields (Relget_pr_*) the same way the resolved
+%^ return key is handed back in Relget_return_idtype/Relget_return_key -
+%^ any caller that already %def's <RELGET> (e.g. DEBITSIDE) picks this up
+%^ without any change to the ACCT_LOOKUP calling sequence.
+
+	%beg
+	Compose_ws ^OUT(Lkp_pr_type_ws), "ACCTLKP", /;
+	Lkp_pr_ordinal_ws = <0>;
+	%end.
+
+	Call "PRULE_MSG_RULE_MATCH" Using
+		By Reference Lkp_pr_type_ws
+		By Reference Lkp_pr_type_ws_length
+		By Reference Lkp_pr_ordinal_ws
+		By Reference Lkp_pr_msglevel
+		By Reference Lkp_pr_source
+		By Reference Lkp_pr_subtype_ws
+		By Reference Lkp_pr_subtype_ws_length
+		By Reference Lkp_pr_memo
+		By Reference Lkp_pr_memo_length
+	Returning Lkp_pr_ret_stat.
+
+	If Success_is in Lkp_pr_ret_stat
+	    Set Success_is in Lkp_pr_stat_ws to true
+	    Set Success_is in Relget_pr_found to true
+	    %beg
+	    Relget_pr_type    = Lkp_pr_type_ws;
+	    Relget_pr_ordinal = Lkp_pr_ordinal_ws;
+	    Relget_pr_subtype = Lkp_pr_subtype_ws;
+	    Relget_pr_source  = Lkp_pr_source;
+	    Relget_pr_memo    = Lkp_pr_memo;
+	    %end
+	    Perform X710_LOG_PRULE_MATCH thru X710_LOG_PRULE_MATCH_END
+	Else
+	    Set Failure_is in Lkp_pr_stat_ws to true
+	    Set Failure_is in Relget_pr_found to true
+	    %beg
+	    Relget_pr_type    = NULL;
+	    Relget_pr_subtype = NULL;
+	    Relget_pr_memo    = NULL;
+	    %end
+	End-if.
+
+X700_GET_PRULE_MATCH_END.
+	Exit.
+
+X710_LOG_PRULE_MATCH.
+
+%^ Record the PRULE just matched against this resolved address (see
+%^ X700_GET_PRULE_MATCH) to Lkp_si_applied_log, keyed by this message's
+%^ TRN.  Shares SI_APPLIED_LOG.DDF with DEBITSIDE's own
+%^ X945_LOG_SI_APPLIED (debitside.cob), so a dispute investigation into
+%^ why a wire routed or funded the way it did can pull every SI/PRULE
+%^ that touched a TRN from one place.
+
+	%beg
+	Alloc_Elem: Lkp_si_applied_log(notrap,
+	    .Systime	 NOW,
+	    .Trn_date	= Trn_date of Trn_ref of Ent_ftr_set,
+	    .Trn_num	= Trn_num of Trn_ref of Ent_ftr_set,
+	    .Bank	= Ent_ftr_set.Loc_info.Bank,
+	    .Source	= Lkp_pr_type_ws,
+	    .Si_ordinal	= Lkp_pr_ordinal_ws,
+	    .Si_subtype	= Lkp_pr_subtype_ws,
+	    .Old_idtype	= Relget_return_idtype,
+	    .Old_id	= Relget_return_key,
+	    .New_idtype	= NULL,
+	    .New_id	= NULL );
+	%end.
+
+X710_LOG_PRULE_MATCH_END.
+	Exit.
+
+%^****************************************************************************
+
 %module	GRP_LOOKUP
  
  
@@ -2171,12 +2445,95 @@ B100_INDEX_SEARCH.
  
  
 B100_INDEX_SEARCH_END.
- 
- 
-
+
+
+
 %^****************************************************************************
- 
- 
+
+%module	GRP_LOOKUP_BATCH
+
+
+%linkage
+01 Lookup_type_ls		%Str(1);
+01 Lookup_id_list_ls		%Str(240);
+01 Lookup_batch_results_ls	%Str(10);
+01 Ambig_suppress_ls		%Str(1);
+01 Grp_lookup_batch_ls     	%Boolean;
+
+%procedure using
+	Lookup_type_ls,
+	Lookup_id_list_ls,
+	Lookup_batch_results_ls,
+	Ambig_suppress_ls
+  Returning
+	Grp_lookup_batch_ls.
+
+
+%^ Batch form of GRP_LOOKUP.  Lookup_id_list_ls holds up to 10 group ids or
+%^ names separated by "/" (e.g. "ABC123/DEF456/GHI789"); each is looked up
+%^ exactly as GRP_LOOKUP would look it up on its own, one CALL per entry.
+%^
+%^ Lookup_batch_results_ls comes back with one status byte per entry, in
+%^ list order, using GRP_LOOKUP's own status characters:
+%^	blank if that entry's lookup succeeded,
+%^	"*" if it failed,
+%^	"?" if it was ambiguous.
+%^ Entries beyond the 10th in the list are ignored.
+%^
+%^ Grp_lookup_batch_ls comes back SUCCESS if at least one entry in the list
+%^ was found; it comes back FAILURE only if every entry failed.
+
+%^****************************************************************************
+
+A000_GRP_LOOKUP_BATCH.
+
+
+	Set Failure_Is in Grp_lookup_batch_ls to True.
+	Move SPACES to Lookup_batch_results_ls.
+	Move Zero to Batch_count_ws.
+
+	%beg
+	Parse_ws
+	 ^IN(Lookup_id_list_ls),
+	 Batch_one_id_ws, "/", /;
+	%end.
+
+	Perform until (Failure_Is in Parse_ws_status)
+		   or (Batch_count_ws is >= 10)
+
+	    Add 1 to Batch_count_ws
+
+	    Move SPACES to Lookup_status_ls
+
+	    Call "GRP_LOOKUP" using
+	        by reference Lookup_type_ls
+	        by reference Batch_one_id_ws
+	        by reference Lookup_status_ls
+	        by reference Ambig_suppress_ls
+	      returning Grp_lookup_ls.
+
+	    Move Lookup_status_ls to
+		    Lookup_batch_results_ls(Batch_count_ws:1).
+
+	    If Success_Is in Grp_lookup_ls
+	      then	Set Success_Is in Grp_lookup_batch_ls to true
+	    end-if
+
+	    %beg
+	    Parse_ws
+	     Batch_one_id_ws, "/", /;
+	    %end
+
+	End-perform.
+
+A000_GRP_LOOKUP_BATCH_END.
+
+	 %EXIT PROGRAM.
+
+
+%^****************************************************************************
+
+
 %module	NEXT_ACCT_LOOKUP
  
  
@@ -2263,8 +2620,97 @@ A000_NEXT_LOOKUP.
 A000_NEXT_LOOKUP_END.
 
 	%EXIT Program.
-	
-
+
+
+%^****************************************************************************
+
+
+%module	PREV_ACCT_LOOKUP
+
+
+%linkage
+01	Lookup_idtype_ls	%Str(1);
+01	Lookup_id_ls		%Str(64);
+01	Lookup_ovr_byte_ls	%Str(1);
+01 Prev_acct_ls           	%Boolean;
+
+%procedure using
+	Lookup_idtype_ls,
+	Lookup_id_ls,
+	Lookup_ovr_byte_ls,
+ returning	Prev_acct_ls.
+
+%^ The mirror image of NEXT_ACCT_LOOKUP: steps backward through the
+%^ ambiguous addresses found by ACCT_LOOKUP instead of forward, so a
+%^ caller paging through the hit list (e.g. a selection screen with
+%^ PREV/NEXT commands) can back up without having to remember where it
+%^ started and re-run the whole lookup.  Same implicit arguments as
+%^ NEXT_ACCT_LOOKUP (Acct_long_ws, Acct_adr_id_ws, Acct_lookup_index,
+%^ Acct_que_type_ws).
+
+%^****************************************************************************
+
+A000_PREV_LOOKUP.
+
+%^ Assume lookup fails
+	Set Failure_Is in Prev_acct_ls to true.
+	Move Vmsg_lookupfail_wc to Relget_msgcode.
+	If Acct_que_type_ws = "#"
+*  Rel id cannot be ambiguous
+	    GO TO A000_PREV_LOOKUP_END
+	END-IF.
+	%Beg  PREV: Acct_lookup_index ;  %End
+	If (Success_Is in ACCT_LOOKUP_INDEX_STATUS )
+	   AND (Idtype of Acct_adr_id_ws =
+			    Idtype of Rel_name_key of Acct_lookup_index)
+	   AND (Idkey of Acct_adr_id_ws(1:Acct_long_ws) =
+	     Idkey of Rel_name_key of Acct_lookup_index(1:Acct_long_ws) )
+	THEN
+*  Found suitable "previous" ambiguous address.
+	    %Beg  BREAK: Relget_adr_set ;  %End
+	    Evaluate Acct_que_type_ws
+		when "A"
+		when "E"
+		    %Beg
+		    Acct_lookup_index CONN: Temp_null_seq(NOMOD,
+		  	TOP: Temp_rel_union(NOMOD,
+		   	    .Adr_set CONN: Relget_adr_set(NOMOD) ) );
+		    BREAK: Temp_rel_union;
+		    BREAK: Temp_null_seq;
+		    %End
+
+		when "R"
+		    %Beg
+		    Acct_lookup_index CONN: Relget_adr_set(NOMOD) ;
+		    %End
+
+		when "D"
+		    %Beg
+		    Acct_lookup_index CONN: Temp_null_set(NOMOD,
+		  	TOP: Temp_rel_union(NOMOD,
+		   		.Adr_set CONN: Relget_adr_set(NOMOD) ) ) ;
+		    BREAK: Temp_rel_union;
+		    BREAK: Temp_null_set;
+		    %End
+
+	  	when "L"
+			%beg
+               		Rel_index(
+                   		Key = Acct_lookup_index.Rel_id,
+                   		^SEARCH CONN: Relget_adr_set(NOMOD) );
+               		%end
+
+	    END-EVALUATE
+	    %Beg  BREAK: Relget_adr_set ;  %End
+	    Set Success_Is in Prev_acct_ls to true
+	    %Beg  Relget_msgcode = NULL ;  %End
+	END-IF.
+
+A000_PREV_LOOKUP_END.
+
+	%EXIT Program.
+
+
 %^****************************************************************************
  
 %^	ADS.3 A. Smith	6-DEC-1983
