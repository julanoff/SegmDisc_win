@@ -0,0 +1,253 @@
+%Module RPT_LKP_FAILURES <main>;
+*****************************************************************
+*								*
+* Copyright 2009 by IntraNet, Inc. All rights reserved.	*
+*								*
+* This Software is confidential and proprietary to IntraNet	*
+* and it is protected by U.S. copyright law, other national	*
+* copyright laws, and international treaties. The Software may	*
+* not be disclosed or reproduced in whole or in part in any	*
+* manner to any third party without the express prior written	*
+* consent of IntraNet, Inc.					*
+*								*
+* This Software and its related Documentation are made		*
+* available under the terms of the Software License		*
+* and may not be used, reproduced or disclosed in any manner	*
+* except as expressly authorized by the Software License. All	*
+* other uses are strictly prohibited.				*
+*								*
+* This Software and its related Documentation are proprietary	*
+* and confidential material of IntraNet, Inc.			*
+*								*
+*****************************************************************
+
+* Reports on the failed and ambiguous account lookups that ACCT_LOOKUP
+* (see lookup.cob, paragraph X600_LOG_FAILED_LOOKUP) has been recording to
+* LKP_FAIL_LOG.  Lists each logged entry and tallies how many failed ("*")
+* versus were ambiguous ("?"), broken out by idtype, so an operations
+* analyst can see which idtypes are causing the most grief without having
+* to go looking through transaction traffic by hand.
+
+* REVISION HISTORY
+* ----------------
+*
+* R. Iverson	14-Aug-2009
+*	New module.
+
+*******************************************************************************
+
+Environment Division.
+Input-Output Section.
+File-Control.
+    Select LKP_FAIL_RPT_FILE	Assign to "RPT_LKP_FAILURES_OUTPUT"
+	   ORGANIZATION IS LINE SEQUENTIAL.
+
+Data Division.
+File Section.
+
+FD  LKP_FAIL_RPT_FILE record 132 characters.
+01  LKP_FAIL_RPT_REC		Pic X(132).
+
+Working-Storage Section.
+
+01 Idtype_tally_ws.
+   02 Idtype_tally_entry_ws	occurs 36 times.
+      03 Idtype_tally_char_ws	Pic X(01).
+      03 Idtype_tally_fail_ws	pic 9(07) comp-5 value zeroes.
+      03 Idtype_tally_ambig_ws	pic 9(07) comp-5 value zeroes.
+
+01 Idtype_idx_ws		pic 9(03) comp-5 value zeroes.
+01 Idtype_slot_ws		pic 9(03) comp-5 value zeroes.
+01 Total_fail_ws		pic 9(07) comp-5 value zeroes.
+01 Total_ambig_ws		pic 9(07) comp-5 value zeroes.
+
+* STRING sending operands must be USAGE DISPLAY -- DISPLAY copies of the
+* COMP-5 counts above for the STRING in B20_PRINT_TALLY.
+01 Idtype_tally_fail_ws_d	pic 9(07) usage display.
+01 Idtype_tally_ambig_ws_d	pic 9(07) usage display.
+01 Total_fail_ws_d		pic 9(07) usage display.
+01 Total_ambig_ws_d		pic 9(07) usage display.
+
+01 Report_line_ws		Pic X(132).
+01 Entry_date_ws		str(8).
+
+%def <ACE>    %`SBJ_DD_PATH:ACE_FSECT.DDL`    %end
+%def <RPT_INIT_SUB>	%`SBJ_DD_PATH:RPT_INIT_SUB_FSECT.DDL`	%end
+
+%def		%^ local fsect.
+
+Rpt_lkp_fail_log:	que(	%`SBJ_DD_PATH:LKP_FAIL_LOG.DDF`);
+Rpt_init_status:	Boolean;   %^ Success/Failure on return from rpt_init call
+
+%end
+
+%Linkage
+
+01 abort_ls    %long.
+
+%Procedure returning abort_ls.
+
+A00_MAIN.
+
+    Move 0 to abort_ls.
+
+    Perform A10_SBJ_INIT thru A10_SBJ_INIT_end.
+
+    Open Output LKP_FAIL_RPT_FILE.
+
+    Move spaces to Report_line_ws.
+    String "Failed and ambiguous account lookups" Delimited by size
+	    into Report_line_ws.
+    Write LKP_FAIL_RPT_REC from Report_line_ws.
+
+    Move spaces to Report_line_ws.
+    String "Idtype  Bank  Id_key                Outcome  Date"
+	    Delimited by size
+	    into Report_line_ws.
+    Write LKP_FAIL_RPT_REC from Report_line_ws.
+
+    Perform B10_SCAN_FAIL_LOG thru B10_SCAN_FAIL_LOG_end.
+    Perform B20_PRINT_TALLY thru B20_PRINT_TALLY_end.
+
+    Close LKP_FAIL_RPT_FILE.
+
+A00_MAIN_END.
+    %Exit Program;.
+
+A10_SBJ_INIT.
+
+    call "DAT_CONN_ROOT".
+
+* Call RPT_INIT to parse the standard /DATE command line qualifier, so
+* this report can be scoped to a single day's activity (default today)
+* instead of always dumping the LKP_FAIL_LOG queue's whole history.
+    Call "RPT_INIT" returning Rpt_init_status.
+
+    If Failure_is in Rpt_init_status
+	Move 1 to abort_ls
+	%EXIT PROGRAM;
+    End-if.
+
+    Move zero to Idtype_idx_ws.
+    Perform varying Idtype_idx_ws from 1 by 1
+	    until Idtype_idx_ws > 36
+	Move Space to Idtype_tally_char_ws(Idtype_idx_ws)
+	Move zero  to Idtype_tally_fail_ws(Idtype_idx_ws)
+	Move zero  to Idtype_tally_ambig_ws(Idtype_idx_ws)
+    End-perform.
+
+A10_SBJ_INIT_end.
+    Exit.
+
+B10_SCAN_FAIL_LOG.
+%^ Walk every entry in LKP_FAIL_LOG, listing it and tallying it by idtype.
+%^ There is no OCCURS-sized idtype table to key into directly, so each
+%^ idtype is tallied into the first free slot of Idtype_tally_ws the first
+%^ time it is seen (see X10_FIND_IDTYPE_SLOT), the same way a symbol table
+%^ would be built by hand in a dialect with no associative arrays.
+
+    %beg
+    BREAK: Rpt_lkp_fail_log;
+    FIRST: Rpt_lkp_fail_log;
+    %end.
+
+    Perform until Seq_end_is in Rpt_lkp_fail_log_cursor
+
+	%beg Entry_date_ws = Rpt_lkp_fail_log.Systime.yyyymmdd; %end
+
+	If Entry_date_ws not = Rpt_Date.yyyymmdd
+	    Continue
+	Else
+	    Move spaces to Report_line_ws
+	    String Idtype of Rpt_lkp_fail_log  Delimited by size,
+		   "  "                        Delimited by size,
+		   Bank of Rpt_lkp_fail_log    Delimited by size,
+		   "  "                        Delimited by size,
+		   Id_key of Rpt_lkp_fail_log  Delimited by size,
+		   "  "                        Delimited by size,
+		   Outcome of Rpt_lkp_fail_log Delimited by size,
+		   "  "                        Delimited by size,
+		   Entry_date_ws                Delimited by size
+		    into Report_line_ws
+	    Write LKP_FAIL_RPT_REC from Report_line_ws
+
+	    Perform X10_FIND_IDTYPE_SLOT thru X10_FIND_IDTYPE_SLOT_end
+
+	    If Outcome of Rpt_lkp_fail_log = "*"
+		Add 1 to Idtype_tally_fail_ws(Idtype_slot_ws)
+		Add 1 to Total_fail_ws
+	    Else
+		Add 1 to Idtype_tally_ambig_ws(Idtype_slot_ws)
+		Add 1 to Total_ambig_ws
+	    End-if
+	End-if
+
+	%beg NEXT: Rpt_lkp_fail_log; %end
+
+    End-perform.
+
+    %beg BREAK: Rpt_lkp_fail_log; %end.
+
+B10_SCAN_FAIL_LOG_end.
+    Exit.
+
+X10_FIND_IDTYPE_SLOT.
+%^ Return (in Idtype_slot_ws) the tally slot for Rpt_lkp_fail_log.Idtype,
+%^ claiming the next free slot the first time a given idtype is seen.
+
+    Move zero to Idtype_slot_ws.
+
+    Perform varying Idtype_idx_ws from 1 by 1
+	    until Idtype_idx_ws > 36
+	If Idtype_tally_char_ws(Idtype_idx_ws) = Idtype of Rpt_lkp_fail_log
+	  or Idtype_tally_char_ws(Idtype_idx_ws) = Space
+	    Move Idtype_idx_ws to Idtype_slot_ws
+	    Move Idtype of Rpt_lkp_fail_log
+		to Idtype_tally_char_ws(Idtype_idx_ws)
+	    Move 37 to Idtype_idx_ws
+	End-if
+    End-perform.
+
+X10_FIND_IDTYPE_SLOT_end.
+    Exit.
+
+B20_PRINT_TALLY.
+%^ Summarize the counts gathered in B10_SCAN_FAIL_LOG, one line per idtype
+%^ actually seen, plus a grand total line.
+
+    Move spaces to Report_line_ws.
+    Write LKP_FAIL_RPT_REC from Report_line_ws.
+
+    Move spaces to Report_line_ws.
+    String "Idtype  Failed   Ambiguous" Delimited by size
+	    into Report_line_ws.
+    Write LKP_FAIL_RPT_REC from Report_line_ws.
+
+    Perform varying Idtype_idx_ws from 1 by 1
+	    until Idtype_idx_ws > 36
+	If Idtype_tally_char_ws(Idtype_idx_ws) not = Space
+	    Move Idtype_tally_fail_ws(Idtype_idx_ws) to Idtype_tally_fail_ws_d
+	    Move Idtype_tally_ambig_ws(Idtype_idx_ws) to Idtype_tally_ambig_ws_d
+	    Move spaces to Report_line_ws
+	    String Idtype_tally_char_ws(Idtype_idx_ws) Delimited by size,
+		   "       " Delimited by size,
+		   Idtype_tally_fail_ws_d Delimited by size,
+		   "    " Delimited by size,
+		   Idtype_tally_ambig_ws_d Delimited by size
+		   into Report_line_ws
+	    Write LKP_FAIL_RPT_REC from Report_line_ws
+	End-if
+    End-perform.
+
+    Move Total_fail_ws to Total_fail_ws_d.
+    Move Total_ambig_ws to Total_ambig_ws_d.
+    Move spaces to Report_line_ws.
+    String "Total   " Delimited by size,
+	   Total_fail_ws_d Delimited by size,
+	   "    " Delimited by size,
+	   Total_ambig_ws_d Delimited by size
+	   into Report_line_ws.
+    Write LKP_FAIL_RPT_REC from Report_line_ws.
+
+B20_PRINT_TALLY_end.
+    Exit.
