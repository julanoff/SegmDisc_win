@@ -83,7 +83,20 @@
 *	15 cdt_cnf_is 
 *	16 all_cnf_is
 *
-* 
+* options_ws position 17 - output scope, for high-volume callers that only
+*   need a narrow slice of the BasicPayment data and don't want to pay to
+*   format (or transmit) the rest of the XML tree
+*      VALUE
+*      -----
+*	SPACE  full BasicPayment (default, existing behavior)
+*	P      PaymentDates only - BasicPayment is composed with just the
+*	       TransactionUID and PaymentDates tags; LocationInf,
+*	       MonetaryAmount, RepetitiveLineInf, AccountInf, PartyInf,
+*	       ProcessingRule etc. are left out entirely
+*
+* A single ent_dst_set entry can already be selected without this - see the
+* ent_dst_set connection notes above.
+*
 * Upon unexpected xml formatting error, FORMAT_IFML will issue a broadcast
 * message listing the (1st) problem point - xml tag and data and will return
 * failure_is.
@@ -101,7 +114,11 @@
 * formatting supressed or customized).
 * This is accomplished by using another set of Booleans - 1 per caller type.
 * The caller ids themself via the app_id_ls linkage parameter.
-* A boolean is set and used as an xml formatting constraint. 
+* A boolean is set and used as an xml formatting constraint.
+* Which Booleans get set for a given app_id_ls comes from the
+* IFML_APPID_SUPPRESS: config item (see h660_get_appid_suppress), not a
+* hard-coded test on app_id_ls, so ops can add or adjust a caller's
+* suppression profile without a code release.
 * Pass 1 (see 'Pass 1' description above) uses these Booleans to suppress
 * identifying tags as present and/or compose-able.
 * If the item being suppressed is an elementary data item (non-parent tag),
@@ -169,14 +186,50 @@
 *	Default <Currency> to bank currency when <Amount> present and
 *	currency blank - isi2xml only.
 *
+* R. Iverson		20-Jan-2010	CR13010
+*	Add a "REST-JSN" app_id_ls that composes a flat JSON summary of the
+*	key BasicPayment fields (transaction reference, currency/amount on
+*	both settlement legs, value dates, transaction type) instead of the
+*	full IFML/XML tree, for REST-style callers that just want a quick
+*	same-day summary.  See c350_compose_json.
+*
+* R. Iverson		22-Jan-2010	CR13014
+*	Validate the composed XML is well-formed (every open tag matched by
+*	a close, correctly nested) before reporting success -- see
+*	d250_validate_xml, called from c300_compose_xml right after
+*	d200_use_parent_tags.  A field added to one pass and missed in the
+*	other used to slip through undetected until a downstream consumer
+*	choked on it.
+*
+* R. Iverson		01-Feb-2010	CR13021
+*	Add a "PaymentDates only" output scope (options_ws position 17 = "P")
+*	so high-volume ISI2 callers that only need PaymentDates can skip
+*	formatting (and transmitting) the rest of the BasicPayment tree -- see
+*	Slim_paydates_wf and e300_BasicPayment_close.
+*
+* R. Iverson		03-Feb-2010	CR13024
+*	Pull the app_id_ls XML suppression profile (formatting_isi2_wf,
+*	omit_4_isi2_wf, omit_4_stp_wf) from a new IFML_APPID_SUPPRESS: config
+*	item instead of hard-coded IF app_id_ls tests, so ops can bring up a
+*	new caller (or adjust an existing one) without a code release -- see
+*	h660_get_appid_suppress, replacing the old tests in b000_one_time_only.
+*
 * End Modification History
 *******************************************************************************
 
 %DEF  	<ACE> %`SBJ_DD_PATH:ACE_FSECT.DDL` %END
 %def	<ENTFTR> %`SBJ_DD_PATH:entftr_fsect.ddl` %end
 
+Data Division.
+
+Working-Storage Section.
+
+01 Val_tag_stack_ws.
+   02 Val_tag_stack_entry_ws	occurs 24 times		pic x(40).
+01 Val_stack_top_ws		pic 9(03) comp-5 value zeroes.
+
 %def
-all_execs_option_wf:		Boolean; 
+all_execs_option_wf:		Boolean;
 AT_wf:				Boolean;
 AT_DH_wf:			Boolean; 
 AT_MH_wf:			Boolean; 
@@ -294,8 +347,14 @@ prule_selectable_wf:		Boolean;
 RLI_wf:				Boolean; 
 Rs_wf:				Boolean; 
 rs2_wf:				Boolean; 
-SBI_BPI_wf:			Boolean; 
+SBI_BPI_wf:			Boolean;
+Slim_paydates_wf:		Boolean;
 Sts_ws:				Boolean;
+Sup_appid_ws:			Vstr(8);
+Sup_char_pos_ws:		Long;
+Sup_flags_ws:			Vstr(8);
+Sup_found_wf:			Boolean;
+Sup_more_wf:			Boolean;
 tag_id_ws:			Vstr(80);
 tag_idtype_ws:			Vstr(80);
 tag_of_1st_failure_ws:		Vstr(80);
@@ -310,6 +369,14 @@ text_ardy_in_seq_wf:		Boolean;
 tmp_bool:			Boolean; 
 vstr80_ws:			Vstr(80);
 Vstr132_ws:			Vstr(132);
+Val_line_len_ws:		Long;
+Val_scan_pos_ws:		Long;
+Val_tag_len_ws:			Long;
+Val_sp_pos_ws:			Long;
+Val_stack_idx_ws:		Long;
+Val_tag_ws:			Vstr(40);
+Val_push_name_ws:		Vstr(40);
+Val_close_name_ws:		Vstr(40);
 str3_ws:			str(3);
 we_exit_wf:			Boolean;
 which_level_ws:			Long; 
@@ -339,12 +406,24 @@ a000_main.
 	    %beg been_there_done_that_wf success_is; %end
 	END-IF.
 
+* options_ls position 17 selects a narrower output scope - re-checked every
+* call since (unlike app_id_ls) it can legitimately vary call to call.
+	IF options_ls(17:1) = "P" THEN
+	    %beg Slim_paydates_wf success_is; %end
+	ELSE
+	    %beg Slim_paydates_wf failure_is; %end
+	END-IF.
+
 	%beg
 	compose_ok success_is;
-	tag_of_1st_failure_ws = null; 
+	tag_of_1st_failure_ws = null;
 	%end.
 
-	PERFORM c300_compose_xml THRU c300_compose_xml_end.
+	IF app_id_ls = "REST-JSN" THEN
+	    PERFORM c350_compose_json THRU c350_compose_json_end
+	ELSE
+	    PERFORM c300_compose_xml THRU c300_compose_xml_end
+	END-IF.
 
 * A failure was more likely to happen back when we were composing into a buffer
 * rather than into the seq that we now compose into.
@@ -359,13 +438,23 @@ a000_main.
 			tag_of_1st_failure_ws,
 			data_of_1st_failure_ws);
 	    ELSE
-		CALL "NEX_CREATE_AND_BROADCAST_MSG" USING
-		    BY CONTENT Z"STP$_BAD_COMPOSE",
-		    BY VALUE -1,
-		    %ace_msg_arg_list(ent_ftr_set.trn_ref.trn_date,
-			ent_ftr_set.trn_ref.trn_num,
-			tag_of_1st_failure_ws,
-			data_of_1st_failure_ws);
+		IF app_id_ls = "REST-JSN" THEN
+		    CALL "NEX_CREATE_AND_BROADCAST_MSG" USING
+			BY CONTENT Z"REST$_BAD_COMPOSE",
+			BY VALUE -1,
+			%ace_msg_arg_list(ent_ftr_set.trn_ref.trn_date,
+			    ent_ftr_set.trn_ref.trn_num,
+			    tag_of_1st_failure_ws,
+			    data_of_1st_failure_ws);
+		ELSE
+		    CALL "NEX_CREATE_AND_BROADCAST_MSG" USING
+			BY CONTENT Z"STP$_BAD_COMPOSE",
+			BY VALUE -1,
+			%ace_msg_arg_list(ent_ftr_set.trn_ref.trn_date,
+			    ent_ftr_set.trn_ref.trn_num,
+			    tag_of_1st_failure_ws,
+			    data_of_1st_failure_ws);
+		END-IF
 	    END-IF
 	ELSE
 	    SET success_is IN return_stat_ls TO true
@@ -378,19 +467,12 @@ b000_one_time_only.
 *
 * 1 time only initialization on first call
 *
-* Set the omit_<number>_wf boolean that suppress XML per our app_id_ls
+* Set the omit_<number>_wf boolean that suppress XML per our app_id_ls,
+* pulled from the config table (see h660_get_appid_suppress) rather than
+* hard-coded per app_id_ls, so ops can bring up a new caller (or adjust an
+* existing one) without a code release.
 *
-	IF app_id_ls = "ISI2-XML" THEN
-	    %beg
-	    formatting_isi2_wf success_is; 
-	    omit_4_isi2_wf success_is;
-	    %end
-	END-IF.
-
-* For 3.0
-	IF app_id_ls = "STP-ACE " THEN
-	    %beg omit_4_stp_wf success_is; %end
-	END-IF.
+	PERFORM h660_get_appid_suppress THRU h660_get_appid_suppress_end.
 
 	CALL "CUST_XML3P_ADM" RETURNING xml3p_adm_wf.
 
@@ -419,7 +501,11 @@ c300_compose_xml.
 	%end.
 
 * Crawl through the IFML structure again actually doing the IFML composing.
-	PERFORM d200_use_parent_tags THRU d200_use_parent_tags_end. 
+	PERFORM d200_use_parent_tags THRU d200_use_parent_tags_end.
+
+* Confirm what we just composed is actually well-formed before telling
+* a000_main it's safe to hand to the caller.
+	PERFORM d250_validate_xml THRU d250_validate_xml_end.
 
 c300_compose_xml_end.
 	EXIT.
@@ -485,6 +571,250 @@ d200_use_parent_tags.
 d200_use_parent_tags_end.
 	EXIT.
 
+d250_validate_xml.
+*
+* Structural well-formedness backstop over what d200_use_parent_tags just
+* composed into ent_text_seq: every open tag must have a matching close
+* tag, correctly nested, before we tell a000_main it's safe to report
+* success.  The pass1/pass2 Boolean design (see the header comment) is
+* meant to guarantee this by hand, one paragraph at a time, but a field
+* added to one pass and missed in the other has bitten us before, and it
+* wasn't caught until a downstream consumer (STP-ACE or ISI2) choked on
+* the malformed tag.  This catches it here instead, with the offending
+* tag identified the same way any other xml formatting failure is (see
+* a000_main / tag_of_1st_failure_ws).
+*
+* Not used by c350_compose_json -- REST-JSN doesn't compose tags.
+
+	Move zero to Val_stack_top_ws.
+
+	%beg FIRST: ent_text_seq; %end.
+
+	Perform until Seq_end_is in ent_text_seq_cursor
+		or failure_is in compose_ok
+
+	    Move Txt of ent_text_seq to Vstr132_ws
+	    Move %SIZ(Vstr132_ws) to Vstr132_ws_length
+	    Move Vstr132_ws_length to Val_line_len_ws
+	    Move 1 to Val_scan_pos_ws
+
+	    Perform until Val_scan_pos_ws > Val_line_len_ws
+		    or failure_is in compose_ok
+
+		If Vstr132_ws(Val_scan_pos_ws:1) = "<"
+		    Add 1 to Val_scan_pos_ws
+		    Move zero to Val_tag_len_ws
+		    Move spaces to Val_tag_ws
+
+		    Perform until Val_scan_pos_ws > Val_line_len_ws
+			    or Vstr132_ws(Val_scan_pos_ws:1) = ">"
+			If Val_tag_len_ws < 40
+			    Add 1 to Val_tag_len_ws
+			    Move Vstr132_ws(Val_scan_pos_ws:1)
+				to Val_tag_ws(Val_tag_len_ws:1)
+			End-if
+			Add 1 to Val_scan_pos_ws
+		    End-perform
+
+		    If Val_scan_pos_ws > Val_line_len_ws
+* A '<' with no matching '>' on the same line -- ^Line_wrap always closes
+* a tag on the line it opens on, so this alone is a well-formedness
+* problem.
+			Perform X710_VAL_FAIL thru X710_VAL_FAIL_end
+		    Else
+			Add 1 to Val_scan_pos_ws
+			If Val_tag_ws(1:1) = "?"
+* <?xml ... ?> declaration -- not an element, nothing to track.
+			    Continue
+			Else
+			    If Val_tag_ws(1:1) = "/"
+				Perform X720_VAL_POP thru X720_VAL_POP_end
+			    Else
+				Perform X730_VAL_PUSH thru X730_VAL_PUSH_end
+			    End-if
+			End-if
+		    End-if
+		Else
+		    Add 1 to Val_scan_pos_ws
+		End-if
+	    End-perform
+
+	    %beg NEXT: ent_text_seq; %end
+	End-perform.
+
+	%beg BREAK: ent_text_seq; %end.
+
+	If Val_stack_top_ws not = zero
+* Something opened was never closed at all.
+	    Move Val_tag_stack_entry_ws(Val_stack_top_ws) to Val_tag_ws
+	    Perform X710_VAL_FAIL thru X710_VAL_FAIL_end
+	End-if.
+
+d250_validate_xml_end.
+	EXIT.
+
+X710_VAL_FAIL.
+*
+* Record the first structural problem found -- matching the "first
+* failure only" convention tag_of_1st_failure_ws/data_of_1st_failure_ws
+* already establish for other xml formatting failures -- and mark the
+* compose as failed.
+
+	If success_is in compose_ok
+	    Move Val_tag_ws to tag_of_1st_failure_ws
+	    Move Vstr132_ws to data_of_1st_failure_ws
+	    %beg compose_ok failure_is; %end
+	End-if.
+
+X710_VAL_FAIL_end.
+	EXIT.
+
+X720_VAL_POP.
+*
+* Pop the top of the open-tag stack and compare it against the closing
+* tag's element name (Val_tag_ws, e.g. "/TertiaryID" -- strip the
+* leading "/").  A close with nothing open, or one that doesn't match
+* what's actually on top of the stack, means the composed IFML isn't
+* well-formed.
+
+	Move spaces to Val_close_name_ws.
+	Move Val_tag_ws(2:39) to Val_close_name_ws.
+
+	If Val_stack_top_ws = zero
+	    Perform X710_VAL_FAIL thru X710_VAL_FAIL_end
+	Else
+	    If Val_close_name_ws = Val_tag_stack_entry_ws(Val_stack_top_ws)
+		Subtract 1 from Val_stack_top_ws
+	    Else
+		Perform X710_VAL_FAIL thru X710_VAL_FAIL_end
+	    End-if
+	End-if.
+
+X720_VAL_POP_end.
+	EXIT.
+
+X730_VAL_PUSH.
+*
+* Push the tag name being opened (Val_tag_ws, e.g. "TertiaryID" or
+* 'TertiaryID Type="ABA"' -- truncated at the first space, if any, since
+* attributes don't appear on the closing tag) onto the open-tag stack.  A
+* stack that's already full (deeper nesting than this IFML tree actually
+* has levels) is treated as a validation failure rather than silently
+* dropped, since dropping it would just mask a real problem further down
+* the scan.
+
+	Move zero to Val_sp_pos_ws.
+
+	Perform varying Val_stack_idx_ws from 1 by 1 until Val_stack_idx_ws > 40
+	    If Val_sp_pos_ws = zero and Val_tag_ws(Val_stack_idx_ws:1) = " "
+		Move Val_stack_idx_ws to Val_sp_pos_ws
+	    End-if
+	End-perform.
+
+	Move spaces to Val_push_name_ws.
+	If Val_sp_pos_ws = zero
+	    Move Val_tag_ws to Val_push_name_ws
+	Else
+	    Move Val_tag_ws(1:Val_sp_pos_ws - 1) to Val_push_name_ws
+	End-if.
+
+	If Val_stack_top_ws >= 24
+	    Perform X710_VAL_FAIL thru X710_VAL_FAIL_end
+	Else
+	    Add 1 to Val_stack_top_ws
+	    Move Val_push_name_ws to Val_tag_stack_entry_ws(Val_stack_top_ws)
+	End-if.
+
+X730_VAL_PUSH_end.
+	EXIT.
+
+c350_compose_json.
+*
+* Alternate compose path for REST-style callers (app_id_ls = "REST-JSN",
+* see a000_main).  Rather than walk the whole nested IFML/XML tree these
+* callers just want a same-day, flat summary of the transaction, so this
+* composes a single flat JSON object with the key BasicPayment fields
+* (transaction reference, currency/amount on both settlement legs, value
+* dates, transaction type) straight from ent_ftr_set/ent_debit_set/
+* ent_credit_set, bypassing %XML_compose (an external macro that only
+* knows how to emit XML tags) in favor of the underlying ifml_compose
+* Compose object directly -- the same technique k000_tag_id_idtype uses
+* to compose its "Type=" attribute.
+*
+* Unlike the XML path, every key is always present, blank or 0 when the
+* underlying field has nothing in it, so a REST caller gets one stable
+* shape to parse instead of having to know which tags a given
+* transaction will or won't have.
+
+	PERFORM d100_determine_parent_tags THRU d100_determine_parent_tags_end.
+
+* And now we re-use ent_text_seq as our output JSON sequence
+	%beg
+	Break: ent_text_seq;
+	ent_text_seq(Mod);
+	Alloc_temp: ent_text_seq;
+	%end.
+
+	%beg ifml_compose ^Out(ent_text_seq.txt),^Line_wrap,^Noword_wrap,^Trailing_blanks; %end.
+
+	IF success_is IN M_wf THEN
+	    %beg
+	    ifml_compose
+		'{',
+		'"TransactionRef":"', ent_ftr_set.trn_ref.trn_date,
+		    '-', ent_ftr_set.trn_ref.trn_num, '",',
+		'"Currency":"', ent_ftr_set.currency_code, '",',
+		'"Amount":', ent_ftr_set.amount, ',',
+		'"DebitCurrency":"', ent_debit_set.dbt_currency, '",',
+		'"DebitAmount":', ent_debit_set.dbt_amount, ',',
+		'"CreditCurrency":"', ent_credit_set.cdt_currency, '",',
+		'"CreditAmount":', ent_credit_set.cdt_amount, ',',
+		'"TranType":"', ent_ftr_set.typ.tran_type, '"';
+	    %end
+
+	    Move date_time OF dbt_value_date OF ent_debit_set to datetime_ws.
+	    PERFORM g050_compose_json_datetime THRU g050_compose_json_datetime_end.
+	    %beg ifml_compose ',"DebitValueDate":"', vstr80_ws, '"'; %end.
+
+	    Move date_time OF cdt_value_date OF ent_credit_set to datetime_ws.
+	    PERFORM g050_compose_json_datetime THRU g050_compose_json_datetime_end.
+	    %beg ifml_compose ',"CreditValueDate":"', vstr80_ws, '"'; %end.
+
+	    %beg ifml_compose '}'; %end
+	END-IF.
+
+* Finish off the last seq item (^line_wrap already handled the rest)
+	%beg
+	ifml_compose /, ^Alloc_elem;
+%^ Avoid uncommitted 'max tran' issues
+	Commit_temp: ent_text_seq;
+	%end.
+
+c350_compose_json_end.
+	EXIT.
+
+g050_compose_json_datetime.
+*
+* Input:  datetime_ws
+* Output: vstr80_ws, formatted CCYY/MM/DD HH:MM:SS, or spaces when
+*	datetime_ws is zero -- the JSON equivalent of f050_compose_datetime,
+*	which leaves the tag out entirely when there is nothing to format.
+
+	IF datetime_ws = 0 THEN
+	    Move spaces to vstr80_ws
+	ELSE
+	    %beg
+	    compose_lz_ws ^Out(vstr80_ws),
+		datetime_ws.slashed_yyyymmdd, " ",
+		datetime_ws.hh(^Num<2>), ":",
+		datetime_ws.mn(^Num<2>), ":",
+		datetime_ws.ss(^Num<2>), /;
+	    %end
+	END-IF.
+
+g050_compose_json_datetime_end.
+	EXIT.
+
 e100_BasicPayment.
 *
 * Message  M_wf
@@ -832,8 +1162,15 @@ e300_BasicPayment.
 	    %XML_compose "/PaymentDates";
 	END-IF.
 
+* High-volume ISI2 callers that asked for PaymentDates only (options_ls
+* position 17 = "P") skip straight to closing BasicPayment - see
+* e300_BasicPayment_close below.
+	IF success_is IN Slim_paydates_wf THEN
+	    GO TO e300_BasicPayment_close
+	END-IF.
+
 	IF success_is IN omit_4_isi2_wf THEN
-	    CONTINUE  
+	    CONTINUE
 	ELSE
 	    PERFORM e300_BasicPayment_grp1 THRU e300_BasicPayment_grp1_end
 	END-IF.
@@ -1112,10 +1449,11 @@ e300_BasicPayment.
 
 	IF success_is IN PR_wf THEN
 	    PERFORM f950_ProcessingRule THRU f950_ProcessingRule_end
-	END-IF. 
-	
+	END-IF.
+
+e300_BasicPayment_close.
 	%XML_compose "/BasicPayment";
-	CONTINUE. 
+	CONTINUE.
 
 e300_BasicPayment_end.
 	EXIT.
@@ -3858,6 +4196,111 @@ h650_get_from_config.
 h650_get_from_config_end.
 	EXIT.
 
+h660_get_appid_suppress.
+*
+* Set this call's app_id_ls suppression Booleans (formatting_isi2_wf,
+* omit_4_isi2_wf, omit_4_stp_wf) from the config table instead of a
+* hard-coded test on app_id_ls - see b000_one_time_only.
+*
+* Config item IFML_APPID_SUPPRESS: rows are "<app_id>|<flags>", where
+* <flags> is any combination of:
+*	I	isi2-style suppression (formatting_isi2_wf/omit_4_isi2_wf)
+*	S	stp-ace-style suppression (omit_4_stp_wf)
+* An app_id_ls with no matching row gets no suppression at all.
+
+	%beg
+	Cfg_union_key_ws (.Idname = "FORMAT_IFML_SUPPRESS",
+				  .Idprod = "MTS",
+				  .Idbank = null,
+				  .Idloc = null,
+				  .Idcust = null);
+
+	Cfg_item_key_ws = "IFML_APPID_SUPPRESS:";
+	Cfg_seq_ordinal_ws = <0>;
+	Cfg_item_type_ws = "STR(80)";
+
+	formatting_isi2_wf failure_is;
+	omit_4_isi2_wf failure_is;
+	omit_4_stp_wf failure_is;
+	Sup_found_wf failure_is;
+	Sup_more_wf success_is;
+	%end.
+
+	PERFORM UNTIL success_is IN Sup_found_wf
+			OR failure_is IN Sup_more_wf
+
+	    ADD +1 TO Cfg_seq_ordinal_ws
+
+	    CALL "CFG_GET_ITEM" USING
+		BY REFERENCE Idname OF Cfg_union_key_ws
+		BY REFERENCE Idprod OF Cfg_union_key_ws
+		BY REFERENCE Idbank OF Cfg_union_key_ws
+		BY REFERENCE Idloc  OF Cfg_union_key_ws
+		BY REFERENCE Idcust OF Cfg_union_key_ws
+		BY REFERENCE Cfg_item_key_ws
+		BY REFERENCE Cfg_seq_ordinal_ws
+		BY REFERENCE Cfg_item_type_ws
+		BY REFERENCE Cfg_item_data_ws
+		BY REFERENCE Cfg_item_data_ws_length
+		BY REFERENCE Cfg_error_msg_ws
+		BY REFERENCE Cfg_error_msg_ws_length
+		RETURNING Sup_more_wf
+
+	    IF failure_is IN Sup_more_wf THEN
+* config table exhausted - no matching row for this app_id_ls
+		CONTINUE
+	    ELSE
+		%beg
+		parse_ws ^In(cfg_item_data_ws),
+		    Sup_appid_ws, "|",
+		    Sup_flags_ws, /;
+		%end
+
+		IF failure_is IN parse_ws_status THEN
+		    CALL "NEX_CREATE_AND_BROADCAST_MSG" USING
+			BY CONTENT Z"XML$_BAD_CONFIG",
+			BY VALUE -1,
+			%ace_msg_arg_list(cfg_item_data_ws)
+* just skip the invalid row, keep going
+		ELSE
+		    IF Sup_appid_ws = app_id_ls THEN
+			PERFORM X800_SET_SUPPRESS_FLAGS
+			    THRU X800_SET_SUPPRESS_FLAGS_end
+			%beg Sup_found_wf success_is; %end
+		    END-IF
+		END-IF
+	    END-IF
+
+	END-PERFORM.
+
+h660_get_appid_suppress_end.
+	EXIT.
+
+X800_SET_SUPPRESS_FLAGS.
+*
+* Turn on this app_id_ls's suppression flags per the characters found in
+* Sup_flags_ws (see h660_get_appid_suppress).
+
+	PERFORM VARYING Sup_char_pos_ws FROM 1 BY 1
+		UNTIL Sup_char_pos_ws > Sup_flags_ws_length
+
+	    EVALUATE Sup_flags_ws(Sup_char_pos_ws:1)
+		WHEN "I"
+		    %beg
+		    formatting_isi2_wf success_is;
+		    omit_4_isi2_wf success_is;
+		    %end
+		WHEN "S"
+		    %beg omit_4_stp_wf success_is; %end
+		WHEN OTHER
+		    CONTINUE
+	    END-EVALUATE
+
+	END-PERFORM.
+
+X800_SET_SUPPRESS_FLAGS_end.
+	EXIT.
+
 h700_AccountPartyInf.
 *
 * Compose AccountPartyInf data.
