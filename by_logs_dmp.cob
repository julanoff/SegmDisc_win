@@ -596,6 +596,48 @@
 * R. Beer	12-Oct-2007			SPR 141301	ICR_003296
 *		Adjust format_0 record for new field, Msgtype.
 *
+* R. Iverson	20-Dec-2009	CR12985
+*		Added a /RECON qualifier.  Right after the /PRINTER accounting
+*		dump completes, sums PRT_DMPREC by bank and tran code
+*		(WIRE_TYPE) and compares the totals against an independent
+*		GL control total supplied in a new GL_CONTROL_FILE, writing
+*		any variance -- including accounting activity with no
+*		matching control total at all -- to a new RECON_RPT_FILE.
+*
+* R. Iverson	28-Dec-2009	CR12986
+*		Added a /CHECKPOINT qualifier.  B20_BIG_DMP periodically saves
+*		its running entry count to a new CHECKPOINT_FILE; a run started
+*		with /CHECKPOINT that gets interrupted partway through picks up
+*		where it left off on the next run instead of re-dumping
+*		everything from scratch.  The checkpoint is cleared once a run
+*		completes cleanly.
+*
+* R. Iverson	04-Jan-2010	CR12991
+*		Added /CSV and /JSON qualifiers.  B20_BIG_DMP now optionally
+*		writes a comma-delimited (B91_CSV_DUMP) or JSON (B92_JSON_DUMP)
+*		companion line alongside the fixed-length RMS big dump, with
+*		the same key identifying fields, to new BY_LOGS_DMP_CSV and
+*		BY_LOGS_DMP_JSON output files.
+*
+* R. Iverson	11-Jan-2010	CR12997
+*		EOD_TRN_SKIP_LIST.CFG entries may now carry a reason and
+*		added-by operator id (columns 19-58 and 60-71), and an "H" in
+*		column 73 marking the entry "hold for one run" (see
+*		B25_BUILD_TRN_SKIP_LIST, X20_PARSE_SKIP_META,
+*		X22_REWRITE_SKIP_LIST) so it is honored once and then dropped
+*		from the file automatically.  Every TRN actually skipped by
+*		B20_BIG_DMP is now logged, with that reason and operator id
+*		if on file, to a new BY_LOGS_DMP_SKIPRPT report.
+*
+* R. Iverson	15-Jan-2010	CR13002
+*		Added a /OFAC_SUMMARY qualifier.  B50_OFAC_ACCUM, called from
+*		B20_BIG_DMP for every message actually dumped out of the
+*		STOP_ADM_LOG queue, tallies each one (a release off the OFAC
+*		queue, per the 13-Jun-2002 change above) by bank and release
+*		date; A85_OFAC_SUMMARY prints the tally to a new
+*		BY_LOGS_DMP_OFACSUM report once the queue-scanning pass
+*		completes.
+*
 * (End of Revision History)
 *******************************************************************************
 
@@ -606,6 +648,10 @@ File-Control.
 	       ORGANIZATION IS SEQUENTIAL.
 	Select SMALL_DUMP_FILE	Assign to "BY_LOGS_DMP_OUTPUT"
 	       ORGANIZATION IS SEQUENTIAL.
+	Select CSV_DUMP_FILE	Assign to "BY_LOGS_DMP_CSV"
+	       ORGANIZATION IS LINE SEQUENTIAL.
+	Select JSON_DUMP_FILE	Assign to "BY_LOGS_DMP_JSON"
+	       ORGANIZATION IS LINE SEQUENTIAL.
 	Select STAT_DUMP_FILE	Assign to "BY_LOGS_DMP_STATIC"
 	       ORGANIZATION IS SEQUENTIAL.
 	Select PRT_DUMP_FILE	Assign to "BY_LOGS_DMP_PRINTR"
@@ -621,6 +667,18 @@ File-Control.
 	       ORGANIZATION IS LINE SEQUENTIAL.
 	Select TRNLIST		Assign to "BY_LOGS_TRN_OUTPUT"
 	       ORGANIZATION IS LINE SEQUENTIAL.
+	Select SKIP_RPT_FILE	Assign to "BY_LOGS_DMP_SKIPRPT"
+	       ORGANIZATION IS LINE SEQUENTIAL.
+	Select OFAC_RPT_FILE	Assign to "BY_LOGS_DMP_OFACSUM"
+	       ORGANIZATION IS LINE SEQUENTIAL.
+	Select GL_CONTROL_FILE	Assign to "BY_LOGS_DMP_GLCTL"
+	       FILE STATUS IS GL_CONTROL_FILE_STAT
+	       ORGANIZATION IS LINE SEQUENTIAL.
+	Select RECON_RPT_FILE	Assign to "BY_LOGS_DMP_RECON_OUTPUT"
+	       ORGANIZATION IS LINE SEQUENTIAL.
+	Select CHECKPOINT_FILE	Assign to "BY_LOGS_DMP_CHECKPOINT.CFG"
+	       FILE STATUS IS CHECKPOINT_FILE_STAT
+	       ORGANIZATION IS LINE SEQUENTIAL.
 
 	%^**TRAIL FILES *******************************
 	Select TRAIL_DUMP_FILE	Assign to "TRAIL_OUTPUT"
@@ -743,6 +801,9 @@ Dump_Dtext_Sts:		BOOLEAN;   %^ flag based on /DTEXT qualifier
 Dump_Trail_Sts:		BOOLEAN;   %^ flag based on -trail qualifier
 Dump_Dest_Sts:		BOOLEAN;   %^ flag based on /DESTINATION qualifier
 Dump_Edi_sts:		BOOLEAN;   %^ flag based on /EDI qualifier
+Dump_Csv_Sts:		BOOLEAN;   %^ flag based on /CSV qualifier
+Dump_Json_Sts:		BOOLEAN;   %^ flag based on /JSON qualifier
+Ofac_summary_sts:	BOOLEAN;   %^ flag based on /OFAC_SUMMARY qualifier
 Already_Process_Sts:	BOOLEAN;   %^ flag if a message has already 
 				   %^ been processed through the REF_INDEX
 Rgw_Sts:		BOOLEAN;   %^ flag to create RGW files
@@ -753,6 +814,10 @@ Balance_Check_Flag:	BOOLEAN;   %^ Success for balance checking tran types
 TRADE_FLAG:		Boolean;   %^ Success for Trade tran types
 Prule_direct_sts:	BOOLEAN;   %^ Force reading of prules directly out of the message objects.
 Trace_sts:		BOOLEAN;   %^ Print information to the screen for debugging purposes.
+Recon_Sts:		BOOLEAN;   %^ flag based on /RECON qualifier
+Checkpoint_Sts:		BOOLEAN;   %^ flag based on /CHECKPOINT qualifier
+Checkpoint_resume_ws:	BOOLEAN;   %^ true while skipping forward to the
+				   %^ checkpoint left by a prior aborted run
 rpt_init_status:	Boolean;   %^ Success/Failure on return from rpt_init call
 
 IDX1_WS:		word;
@@ -838,6 +903,10 @@ User_timebuf_ws:	Vstr(80);
 Skip_trn_seq:		Seq     (%`SBJ_DD_PATH:SKIP_TRN_SEQ.DDF`);
 Skip_trn_rec:          	Vstr(132);
 Skiplist_file_status:  	Boolean;
+Skip_hold_found_ws:	Boolean;	%^ true once a "hold for one run" skip
+					%^ list entry has been seen, so
+					%^ B25_BUILD_TRN_SKIP_LIST knows the
+					%^ file needs to be rewritten
 Skip_bad_msg_logical:	Str(125);
 Skip_bad_msg_str:	Vstr(80);	%^ Non-empty: skip corrupted messages
 					%^ Empty: trap on corrupted messages
@@ -845,6 +914,12 @@ Skipping_str:		Str(11);	%^ Will be " - skipping" if corrupted
 					%^ messages should be skipped; emtpy
 					%^ otherwise.  Used for display.
 
+Gl_control_file_status:	Boolean;	%^ used by A35_RECON while reading
+					%^ GL_CONTROL_FILE
+
+Checkpoint_file_status:	Boolean;	%^ used by A15_CHECKPOINT_INIT while
+					%^ reading CHECKPOINT_FILE
+
 Arg_Number:		LONG;		%^ used in call, number of arguments
 
 repl_chars_in_str:	vstr(80);
@@ -914,6 +989,16 @@ FD  LARGE_DUMP_FILE record 9477 characters
 01  RMS-FILE-RECORD2 Pic X(9477).
 01  BIG_DMPREC	%rec(SBJ_DD_PATH:MSG_DUMP_FORMAT_0_REC.DDF);
 
+%^ Self-describing companion output for BIG_DMPREC, written alongside the
+%^ fixed-length big dump when /CSV or /JSON is given (see C20_CSV_DUMP,
+%^ C25_JSON_DUMP) so newer reporting tools don't have to hand-write a
+%^ fixed-width parser to consume the same fields.
+FD  CSV_DUMP_FILE record 512 characters.
+01  CSV_DUMP_REC			Pic X(512).
+
+FD  JSON_DUMP_FILE record 512 characters.
+01  JSON_DUMP_REC			Pic X(512).
+
 FD  STAT_DUMP_FILE record 50 characters
     RECORDING MODE F
     data record is RMS-FILE-RECORD3.
@@ -1018,6 +1103,37 @@ FD TRNLIST
     data record is TRNLIST-REC.
 01 TRNLIST-REC         Pic X(132).
 
+%^ Lists every TRN B20_BIG_DMP actually skipped because it matched an entry
+%^ in EOD_TRN_SKIP_LIST.CFG (see B25_BUILD_TRN_SKIP_LIST, X21_MATCH_SKIP_META),
+%^ along with the reason and operator id on file for that entry, if any.
+FD  SKIP_RPT_FILE record 132 characters.
+01  SKIP_RPT_REC		Pic X(132).
+
+%^ Per bank/day tally of STOP_ADM_LOG messages released off the OFAC queue
+%^ (see B50_OFAC_ACCUM, A85_OFAC_SUMMARY), written when /OFAC_SUMMARY is
+%^ given so compliance can get a same-day count without combing the full
+%^ dump file.
+FD  OFAC_RPT_FILE record 132 characters.
+01  OFAC_RPT_REC		Pic X(132).
+
+%^ One control total per bank/tran code combination, supplied by the GL side
+%^ for the /RECON pass (see A35_RECON) to compare against what PRT_DMPREC
+%^ actually accumulated for that same bank/tran code.
+FD  GL_CONTROL_FILE record 30 characters.
+01  GL_CONTROL_REC.
+    02 GLCTL_BANK_ID		pic x(04).
+    02 GLCTL_TRAN_CODE		pic x(04).
+    02 GLCTL_CTL_AMOUNT	pic 9(15)v9(03).
+
+FD  RECON_RPT_FILE record 132 characters.
+01  RECON_RPT_REC		Pic X(132).
+
+%^ Holds the count of messages B20_BIG_DMP had already dumped as of the last
+%^ periodic checkpoint (see B90_WRITE_CHECKPOINT), so a /CHECKPOINT run that
+%^ gets interrupted can resume without re-dumping everything from scratch.
+FD  CHECKPOINT_FILE record 9 characters.
+01  CHECKPOINT_REC			pic 9(09).
+
 FD  RGW_MESSAGE_PR_FILE
     RECORDING MODE V
     record varying size from 1 to 16384 characters
@@ -1071,12 +1187,103 @@ Copy "msg_dump_bank_array.cpy".
 01 CONVERT_LONG_STR redefines CONVERT_LONG_NUM.
    02 filler		pic x(9).
 
+* Reconciliation (/RECON) working storage -- see A35_RECON.  There is no
+* OCCURS-sized bank/tran-code table to key into directly, so each bank+tran
+* code combination seen in PRT_DMPREC is tallied into the first free slot of
+* Recon_tally_ws the first time it is seen (see D80_RECON_ACCUM/
+* X15_FIND_RECON_SLOT), the same way rpt_lkp_failures.cob tallies idtypes
+* it has no fixed table for.
+
+01 Recon_tally_ws.
+   02 Recon_tally_entry_ws	occurs 200 times.
+      03 Recon_tally_bank_ws		pic x(04).
+      03 Recon_tally_trancode_ws	pic x(04).
+      03 Recon_tally_amt_ws		pic s9(15)v9(3) comp-3 value zeroes.
+      03 Recon_tally_count_ws		pic 9(07) comp-5 value zeroes.
+      03 Recon_tally_matched_ws		pic x(01) value space.
+
+01 Recon_tally_idx_ws		pic 9(04) comp-5 value zeroes.
+01 Recon_tally_slot_ws		pic 9(04) comp-5 value zeroes.
+01 Recon_tally_bank_chk_ws	pic x(04).
+01 Recon_tally_trancode_chk_ws	pic x(04).
+01 Recon_ctl_amt_ws		pic s9(15)v9(3) comp-3 value zeroes.
+01 Recon_variance_ws		pic s9(15)v9(3) comp-3 value zeroes.
+01 Recon_var_count_ws		pic 9(07) comp-5 value zeroes.
+01 Recon_unmatched_count_ws	pic 9(07) comp-5 value zeroes.
+01 Recon_disp_amt_ws		pic s9(15)v9(3) comp-3 value zeroes.
+
+* STRING sending operands must be USAGE DISPLAY -- these hold the COMP-3
+* amounts above converted for the STRING in B40_RECON_SCAN_CTL and
+* B45_RECON_UNMATCHED, the same way ASCII_AMT holds a DISPLAY copy of an
+* amount elsewhere in this file.
+01 Recon_disp_amt_ws_d		pic 9(15)v9(3) usage display.
+01 Recon_ctl_amt_ws_d		pic 9(15)v9(3) usage display.
+01 Recon_variance_ws_d		pic 9(15)v9(3) usage display.
+01 Recon_tally_amt_ws_d		pic 9(15)v9(3) usage display.
+
+01 Recon_line_ws		pic X(132).
+
+* OFAC-release summary (/OFAC_SUMMARY) working storage -- see B50_OFAC_ACCUM,
+* A85_OFAC_SUMMARY.  Same first-free-slot tally idiom as Recon_tally_ws,
+* keyed by bank+release-date instead of bank+tran code.
+
+01 Ofac_tally_ws.
+   02 Ofac_tally_entry_ws	occurs 200 times.
+      03 Ofac_tally_bank_ws		pic x(03).
+      03 Ofac_tally_date_ws		pic x(08).
+      03 Ofac_tally_count_ws		pic 9(07) comp-5 value zeroes.
+      03 Ofac_tally_amt_ws		pic s9(15)v9(3) comp-3 value zeroes.
+
+01 Ofac_tally_idx_ws		pic 9(04) comp-5 value zeroes.
+01 Ofac_tally_slot_ws		pic 9(04) comp-5 value zeroes.
+01 Ofac_tally_bank_chk_ws	pic x(03).
+01 Ofac_tally_date_chk_ws	pic x(08).
+01 Ofac_disp_amt_ws		pic s9(15)v9(3) comp-3 value zeroes.
+
+* STRING sending operands must be USAGE DISPLAY -- DISPLAY copies of the
+* COMP-5/COMP-3 fields above for the STRING in A85_OFAC_SUMMARY.
+01 Ofac_tally_count_ws_d	pic 9(07) usage display.
+01 Ofac_disp_amt_ws_d		pic 9(15)v9(3) usage display.
+
+01 Ofac_line_ws			pic X(132).
+01 Ofac_summary_count_ws	pic 9(07) comp-5 value zeroes.
+
+01 Checkpoint_count_ws		pic 9(09) comp-5 value zeroes.
+01 Checkpoint_cur_count_ws	pic 9(09) comp-5 value zeroes.
+01 Checkpoint_since_write_ws	pic 9(09) comp-5 value zeroes.
+
+01 Csv_json_line_ws		pic X(512).
+01 Csv_json_trn_ws		pic X(16).
+
+01 Skip_meta_ws.
+   02 Skip_meta_entry_ws	occurs 200 times.
+      03 Skip_meta_key_ws	pic x(16).
+      03 Skip_meta_reason_ws	pic x(40).
+      03 Skip_meta_addedby_ws	pic x(12).
+      03 Skip_meta_hold_ws	pic x(01) value space.
+
+01 Skip_meta_count_ws		pic 9(04) comp-5 value zeroes.
+01 Skip_meta_idx_ws		pic 9(04) comp-5 value zeroes.
+01 Skip_meta_slot_ws		pic 9(04) comp-5 value zeroes.
+01 Skip_meta_key_chk_ws	pic x(16).
+01 Skip_meta_line_ws		pic x(132).
+01 Skip_disp_reason_ws		pic x(40).
+01 Skip_disp_addedby_ws	pic x(12).
+
+01 Skip_keep_ws			occurs 200 times		pic x(132).
+01 Skip_keep_count_ws		pic 9(04) comp-5 value zeroes.
+
+01 Skip_rpt_count_ws		pic 9(07) comp-5 value zeroes.
+01 Skip_rpt_line_ws		pic x(132).
+
 01  DST_ORDINAL_WS		pic X(6).
 01  DST_ORDINAL_NUM		redefines DST_ORDINAL_WS	pic 9(6).
 
 
 * Externals
 01 SKIPLIST_FILE_STAT  IS GLOBAL EXTERNAL   pic XX.
+01 GL_CONTROL_FILE_STAT		pic XX.
+01 CHECKPOINT_FILE_STAT		pic XX.
 
 * These are needed for Msg_hist_export subroutine.
 01 Mode_ws		pic x(4).
@@ -1116,9 +1323,11 @@ A00_MAIN.
 	Move 0 to abort_ls.
 
 	Perform A10_SBJ_INIT  thru A10_SBJ_INIT_end.
+	Perform A15_CHECKPOINT_INIT thru A15_CHECKPOINT_INIT_end.
 	Perform B25_BUILD_TRN_SKIP_LIST thru B25_BUILD_TRN_SKIP_LIST_end.
 	Perform A20_STAT_DUMP thru A20_STAT_DUMP_end.
 	Perform A30_PRT_DUMP  thru A30_PRT_DUMP_end.
+	Perform A35_RECON     thru A35_RECON_end.
 
 	If (Failure_Is IN Dump_Bylogs_Sts)
 	then
@@ -1129,6 +1338,21 @@ A00_MAIN.
 	Open Output SMALL_DUMP_FILE.
 	Open Output TRNLIST.
 
+	If Success_is in Dump_Csv_Sts
+	    Open Output CSV_DUMP_FILE
+	End-if.
+
+	If Success_is in Dump_Json_Sts
+	    Open Output JSON_DUMP_FILE
+	End-if.
+
+	Open Output SKIP_RPT_FILE.
+	Move spaces to Skip_rpt_line_ws.
+	String "TRN              Reason                                   Added_by"
+		Delimited by size
+		into Skip_rpt_line_ws.
+	Write SKIP_RPT_REC from Skip_rpt_line_ws.
+
 	If (Success_Is IN Rgw_Sts)
 	then 
 	   Open Output RGW_MESSAGE_CR_FILE
@@ -1291,6 +1515,28 @@ A00_MAIN.
 	Close LARGE_DUMP_FILE.
 	Close SMALL_DUMP_FILE.
 	Close TRNLIST.
+
+	If Success_is in Dump_Csv_Sts
+	    Close CSV_DUMP_FILE
+	End-if.
+
+	If Success_is in Dump_Json_Sts
+	    Close JSON_DUMP_FILE
+	End-if.
+
+	Perform A85_OFAC_SUMMARY thru A85_OFAC_SUMMARY_end.
+
+	Close SKIP_RPT_FILE.
+
+	%^*********************************************************************
+	%^* BY_LOGS_DMP$_SKIPCOUNT	  /I Total number of TRN's skipped per
+	%^*	EOD_TRN_SKIP_LIST.CFG: ${1}.
+	%^*********************************************************************
+	call "NEX_CREATE_AND_BROADCAST_MSG" using
+		  by content   Z"BY_LOGS_DMP$_SKIPCOUNT"
+		  by value -1
+		  %ace_msg_arg_list(Skip_rpt_count_ws);
+
 	If (Success_Is IN Rgw_Sts)
 	then
 	   Close RGW_MESSAGE_CR_FILE
@@ -1432,8 +1678,19 @@ A00_MAIN.
 
 A00_MAIN_CLEANUP.
 
-	%beg 
-	break: trndup_index; 
+* Reaching this paragraph means either the whole run completed (fell through
+* from the last dump section above) or nothing was ever attempted (the early
+* Dump_Bylogs_Sts GOTO above, before B20_BIG_DMP ran even once) -- either way
+* there is no partially-dumped state left behind, so any /CHECKPOINT left
+* over from a prior aborted run is now stale and is cleared.
+
+	If Success_is in Checkpoint_Sts
+	    Move zero to Checkpoint_cur_count_ws
+	    Perform B90_WRITE_CHECKPOINT thru B90_WRITE_CHECKPOINT_end
+	End-if.
+
+	%beg
+	break: trndup_index;
 	break: Badlogtxt_q;
 	%end.
 
@@ -1540,6 +1797,37 @@ A10_SBJ_INIT.
 	      by reference OMITTED,
 	      RETURNING Dump_Prtlogs_Sts.
 
+* Note whether /RECON given (wants the accounting-file/GL control-total
+* reconciliation pass run right after the PRINTER accounting dump completes).
+* Only makes sense together with /PRINTER, since it reconciles PRT_DMPREC;
+* A35_RECON is a no-op if the accounting dump itself did not run.
+
+	%^*** See if RECON option is turned on
+	Call "ACE_ARG_FIND" using
+	      by content "-rec*on:",
+	      by content    "U",
+	      by reference OMITTED,
+	      by reference OMITTED,
+	      by reference OMITTED,
+	      by reference OMITTED,
+	      by reference OMITTED,
+	      RETURNING Recon_Sts.
+
+* Note whether /CHECKPOINT given (wants B20_BIG_DMP to periodically save its
+* progress to CHECKPOINT_FILE, and to pick up where a prior aborted run left
+* off rather than re-dumping messages that were already dumped).
+
+	%^*** See if CHECKPOINT option is turned on
+	Call "ACE_ARG_FIND" using
+	      by content "-check*point:",
+	      by content    "U",
+	      by reference OMITTED,
+	      by reference OMITTED,
+	      by reference OMITTED,
+	      by reference OMITTED,
+	      by reference OMITTED,
+	      RETURNING Checkpoint_Sts.
+
 * Note whether /INCLUDE_ANTS given (wants to include Anticipations in dump file).
 	%^*** See if INCLUDE_ANT option is turned on
 	Call "ACE_ARG_FIND" using
@@ -1685,6 +1973,47 @@ A10_SBJ_INIT.
 	      RETURNING Dump_Edi_Sts.
 
 
+* Note whether /CSV or /JSON given (wants a self-describing companion of the
+* BIG dump written alongside the fixed-length RMS file -- see B91_CSV_DUMP
+* and B92_JSON_DUMP, called from B20_BIG_DMP).  The two are independent; both
+* may be given at once.
+
+	Call "ACE_ARG_FIND" using
+	      by content "-csv:",
+	      by content    "U",
+	      by reference OMITTED,
+	      by reference OMITTED,
+	      by reference OMITTED,
+	      by reference OMITTED,
+	      by reference OMITTED,
+	      RETURNING Dump_Csv_Sts.
+
+	Call "ACE_ARG_FIND" using
+	      by content "-json:",
+	      by content    "U",
+	      by reference OMITTED,
+	      by reference OMITTED,
+	      by reference OMITTED,
+	      by reference OMITTED,
+	      by reference OMITTED,
+	      RETURNING Dump_Json_Sts.
+
+* Note whether /OFAC_SUMMARY given (wants a per-bank, per-day tally of
+* STOP_ADM_LOG messages released off the OFAC queue -- see B50_OFAC_ACCUM,
+* called from B20_BIG_DMP, and A85_OFAC_SUMMARY, which prints the tally
+* once the queue-scanning pass that drives A50_DUMP_OPRACT completes).
+
+	Call "ACE_ARG_FIND" using
+	      by content "-ofac_s*ummary:",
+	      by content    "U",
+	      by reference OMITTED,
+	      by reference OMITTED,
+	      by reference OMITTED,
+	      by reference OMITTED,
+	      by reference OMITTED,
+	      RETURNING Ofac_summary_sts.
+
+
 	Call "ACE_ARG_FIND" using
 	      by content "-rgw:",
 	      by content    "U",
@@ -1819,6 +2148,41 @@ A10_SBJ_INIT.
 
 A10_SBJ_INIT_end.
 	exit.
+
+A15_CHECKPOINT_INIT.
+* Skipped outright unless /CHECKPOINT was given.  Otherwise reads whatever
+* count B90_WRITE_CHECKPOINT last left in CHECKPOINT_FILE; a nonzero count
+* means a prior /CHECKPOINT run was interrupted partway through B20_BIG_DMP,
+* so this run resumes by skipping that many prior entries into B20_BIG_DMP
+* (see the top of that paragraph) instead of re-dumping them.
+
+	Move zero to Checkpoint_count_ws.
+	Move zero to Checkpoint_cur_count_ws.
+	Set Failure_is in Checkpoint_resume_ws to True.
+
+	If Failure_is in Checkpoint_Sts
+	    Go to A15_CHECKPOINT_INIT_end
+	End-if.
+
+	Set Success_is in Checkpoint_file_status to True.
+	Open Input CHECKPOINT_FILE.
+	If CHECKPOINT_FILE_STAT not = "00"
+	    Set Failure_is in Checkpoint_file_status to True
+	End-if.
+
+	If Success_is in Checkpoint_file_status
+	    Read CHECKPOINT_FILE into CHECKPOINT_REC
+		At end	Move zero to CHECKPOINT_REC
+	    End-read
+	    Close CHECKPOINT_FILE
+	    Move CHECKPOINT_REC to Checkpoint_count_ws
+	    If Checkpoint_count_ws > 0
+		Set Success_is in Checkpoint_resume_ws to True
+	    End-if
+	End-if.
+
+A15_CHECKPOINT_INIT_end.
+	exit.
 
 A20_STAT_DUMP.
 * Called once, to dump static-domain data to a separate small file.  Use
@@ -1900,6 +2264,168 @@ A30_PRT_DUMP.
 
 A30_PRT_DUMP_end.
 	exit.
+
+A35_RECON.
+* Reconciles the bank/tran-code totals D80_RECON_ACCUM tallied out of
+* PRT_DMPREC (the accounting file A30_PRT_DUMP just finished writing)
+* against an independent GL control total supplied, bank/tran code at a
+* time, in GL_CONTROL_FILE.  Skipped outright if /RECON wasn't given, or if
+* /PRINTER wasn't (there is nothing in Recon_tally_ws to reconcile).
+
+	If (Failure_is in Recon_Sts) or (Failure_is in Dump_Prtlogs_Sts)
+	    Go to A35_RECON_end
+	End-if.
+
+	Move zero to Recon_var_count_ws.
+	Move zero to Recon_unmatched_count_ws.
+
+	Open Output RECON_RPT_FILE.
+
+	Move spaces to Recon_line_ws.
+	String "Accounting file / GL control total reconciliation"
+		Delimited by size
+		into Recon_line_ws.
+	Write RECON_RPT_REC from Recon_line_ws.
+
+	Move spaces to Recon_line_ws.
+	String "Bank  Trancode  Accounting_amt      Control_amt         Variance"
+		Delimited by size
+		into Recon_line_ws.
+	Write RECON_RPT_REC from Recon_line_ws.
+
+	Perform B40_RECON_SCAN_CTL  thru B40_RECON_SCAN_CTL_end.
+	Perform B45_RECON_UNMATCHED thru B45_RECON_UNMATCHED_end.
+
+	Close RECON_RPT_FILE.
+
+	%^***********************************************************************
+	%^** BY_LOGS_DMP$_RECONVARY  /I Reconciliation: ${1} bank/trancode
+	%^**	variance(s), ${2} with no GL control total.
+	%^***********************************************************************
+	call "NEX_CREATE_AND_BROADCAST_MSG" using
+	      by content   Z"BY_LOGS_DMP$_RECONVARY"
+	      by value -1
+	      %ace_msg_arg_list(Recon_var_count_ws, Recon_unmatched_count_ws);.
+
+A35_RECON_end.
+	exit.
+
+B40_RECON_SCAN_CTL.
+* Read GL_CONTROL_FILE bank/tran code at a time, matching each control
+* record up against what D80_RECON_ACCUM tallied for that same bank/tran
+* code and writing a variance line to RECON_RPT_FILE for every one.  A
+* control record with nothing tallied against it reports as a full
+* variance (accounting amount zero); see B45_RECON_UNMATCHED for the
+* opposite case.
+
+	Set Success_is in Gl_control_file_status to True.
+	Open Input GL_CONTROL_FILE.
+	If GL_CONTROL_FILE_STAT not = "00"
+	    Set Failure_is in Gl_control_file_status to True
+	End-if.
+
+	Perform Until Failure_is in Gl_control_file_status
+
+	    Read GL_CONTROL_FILE into GL_CONTROL_REC
+		At end	Close GL_CONTROL_FILE
+			Set Failure_is in Gl_control_file_status to True
+			Go to B40_RECON_SCAN_CTL_end
+	    End-read
+
+	    Move GLCTL_BANK_ID of GL_CONTROL_REC to Recon_tally_bank_chk_ws
+	    Move GLCTL_TRAN_CODE of GL_CONTROL_REC
+		    to Recon_tally_trancode_chk_ws
+	    Move GLCTL_CTL_AMOUNT of GL_CONTROL_REC to Recon_ctl_amt_ws
+
+	    Perform X16_MATCH_RECON_SLOT thru X16_MATCH_RECON_SLOT_end
+
+	    If Recon_tally_slot_ws = zero
+		Move zero to Recon_disp_amt_ws
+	    Else
+		Move "Y" to Recon_tally_matched_ws(Recon_tally_slot_ws)
+		Move Recon_tally_amt_ws(Recon_tally_slot_ws)
+			to Recon_disp_amt_ws
+	    End-if
+
+	    Compute Recon_variance_ws = Recon_disp_amt_ws - Recon_ctl_amt_ws
+
+	    If Recon_variance_ws not = zero
+		Add 1 to Recon_var_count_ws
+	    End-if
+
+	    Move Recon_disp_amt_ws to Recon_disp_amt_ws_d
+	    Move Recon_ctl_amt_ws  to Recon_ctl_amt_ws_d
+	    Move Recon_variance_ws to Recon_variance_ws_d
+
+	    Move spaces to Recon_line_ws
+	    String GLCTL_BANK_ID of GL_CONTROL_REC Delimited by size,
+		   "  " Delimited by size,
+		   GLCTL_TRAN_CODE of GL_CONTROL_REC Delimited by size,
+		   "  " Delimited by size,
+		   Recon_disp_amt_ws_d Delimited by size,
+		   "  " Delimited by size,
+		   Recon_ctl_amt_ws_d Delimited by size,
+		   "  " Delimited by size,
+		   Recon_variance_ws_d Delimited by size
+		   into Recon_line_ws
+	    Write RECON_RPT_REC from Recon_line_ws
+
+	End-perform.
+
+B40_RECON_SCAN_CTL_end.
+	exit.
+
+B45_RECON_UNMATCHED.
+* Anything tallied out of the accounting file that never had a matching GL
+* control record at all is activity the GL side doesn't know about yet --
+* list it separately rather than silently dropping it.
+
+	Perform varying Recon_tally_idx_ws from 1 by 1
+		until Recon_tally_idx_ws > 200
+	    If (Recon_tally_bank_ws(Recon_tally_idx_ws) not = spaces)
+	      and (Recon_tally_matched_ws(Recon_tally_idx_ws) not = "Y")
+		Add 1 to Recon_unmatched_count_ws
+		Move Recon_tally_amt_ws(Recon_tally_idx_ws) to Recon_tally_amt_ws_d
+		Move spaces to Recon_line_ws
+		String Recon_tally_bank_ws(Recon_tally_idx_ws)
+			Delimited by size,
+		       "  " Delimited by size,
+		       Recon_tally_trancode_ws(Recon_tally_idx_ws)
+			Delimited by size,
+		       "  " Delimited by size,
+		       Recon_tally_amt_ws_d
+			Delimited by size,
+		       "  (no GL control total found)"
+			Delimited by size
+			into Recon_line_ws
+		Write RECON_RPT_REC from Recon_line_ws
+	    End-if
+	End-perform.
+
+B45_RECON_UNMATCHED_end.
+	exit.
+
+X16_MATCH_RECON_SLOT.
+* Like X15_FIND_RECON_SLOT, but for the GL control-file side of the
+* reconciliation: only matches an existing slot, never claims a free one,
+* so a control record for a bank/tran code the accounting file never wrote
+* comes back with Recon_tally_slot_ws left at zero.
+
+	Move zero to Recon_tally_slot_ws.
+
+	Perform varying Recon_tally_idx_ws from 1 by 1
+		until Recon_tally_idx_ws > 200
+	    If Recon_tally_bank_ws(Recon_tally_idx_ws) =
+		    Recon_tally_bank_chk_ws
+	      and Recon_tally_trancode_ws(Recon_tally_idx_ws) =
+		    Recon_tally_trancode_chk_ws
+		Move Recon_tally_idx_ws to Recon_tally_slot_ws
+		Move 201 to Recon_tally_idx_ws
+	    End-if
+	End-perform.
+
+X16_MATCH_RECON_SLOT_end.
+	exit.
 
 A40_DUMP_INDEX.
 * Called for REF_INDEX. Connect to it, then get right period if specified.
@@ -2171,6 +2697,100 @@ A80_DUMP_GEN_VSTR_NDX.
 
 A80_DUMP_GEN_VSTR_NDX_end.
 	exit.
+
+A85_OFAC_SUMMARY.
+* Prints the per-bank, per-day tally B50_OFAC_ACCUM built out of the
+* STOP_ADM_LOG messages actually dumped by A50_DUMP_OPRACT (i.e. the
+* messages released off the OFAC queue for the day).  Skipped outright if
+* /OFAC_SUMMARY wasn't given -- there is nothing in Ofac_tally_ws to print.
+
+	If Failure_is in Ofac_summary_sts
+	    Go to A85_OFAC_SUMMARY_end
+	End-if.
+
+	Move zero to Ofac_summary_count_ws.
+
+	Open Output OFAC_RPT_FILE.
+
+	Move spaces to Ofac_line_ws.
+	String "OFAC queue releases (from STOP_ADM_LOG)"
+		Delimited by size
+		into Ofac_line_ws.
+	Write OFAC_RPT_REC from Ofac_line_ws.
+
+	Move spaces to Ofac_line_ws.
+	String "Bank  Date      Count    Total_amt"
+		Delimited by size
+		into Ofac_line_ws.
+	Write OFAC_RPT_REC from Ofac_line_ws.
+
+	Perform varying Ofac_tally_idx_ws from 1 by 1
+		until Ofac_tally_idx_ws > 200
+	    If Ofac_tally_bank_ws(Ofac_tally_idx_ws) not = spaces
+		Add 1 to Ofac_summary_count_ws
+		Move Ofac_tally_amt_ws(Ofac_tally_idx_ws) to Ofac_disp_amt_ws
+		Move Ofac_disp_amt_ws to Ofac_disp_amt_ws_d
+		Move Ofac_tally_count_ws(Ofac_tally_idx_ws) to Ofac_tally_count_ws_d
+		Move spaces to Ofac_line_ws
+		String Ofac_tally_bank_ws(Ofac_tally_idx_ws)
+			Delimited by size,
+		       "  " Delimited by size,
+		       Ofac_tally_date_ws(Ofac_tally_idx_ws)
+			Delimited by size,
+		       "  " Delimited by size,
+		       Ofac_tally_count_ws_d
+			Delimited by size,
+		       "  " Delimited by size,
+		       Ofac_disp_amt_ws_d Delimited by size
+			into Ofac_line_ws
+		Write OFAC_RPT_REC from Ofac_line_ws
+	    End-if
+	End-perform.
+
+	Close OFAC_RPT_FILE.
+
+	%^***********************************************************************
+	%^** BY_LOGS_DMP$_OFACSUM  /I OFAC queue release summary: ${1}
+	%^**	bank/day combination(s) reported.
+	%^***********************************************************************
+	call "NEX_CREATE_AND_BROADCAST_MSG" using
+	      by content   Z"BY_LOGS_DMP$_OFACSUM"
+	      by value -1
+	      %ace_msg_arg_list(Ofac_summary_count_ws);.
+
+A85_OFAC_SUMMARY_end.
+	exit.
+
+X17_FIND_OFAC_SLOT.
+* Return (in Ofac_tally_slot_ws) the tally slot matching
+* Ofac_tally_bank_chk_ws/Ofac_tally_date_chk_ws, claiming the next free slot
+* the first time that bank/date combination is seen.  Leaves
+* Ofac_tally_slot_ws at zero if the table is full (200 bank/day combinations
+* is far more than any one day's OFAC release activity, so this is not
+* expected to happen).
+
+	Move zero to Ofac_tally_slot_ws.
+
+	Perform varying Ofac_tally_idx_ws from 1 by 1
+		until Ofac_tally_idx_ws > 200
+	    If (Ofac_tally_bank_ws(Ofac_tally_idx_ws) =
+		    Ofac_tally_bank_chk_ws
+	      and Ofac_tally_date_ws(Ofac_tally_idx_ws) =
+		    Ofac_tally_date_chk_ws)
+	      or (Ofac_tally_bank_ws(Ofac_tally_idx_ws) = spaces
+	      and Ofac_tally_date_ws(Ofac_tally_idx_ws) = spaces)
+		Move Ofac_tally_idx_ws to Ofac_tally_slot_ws
+		Move Ofac_tally_bank_chk_ws
+			to Ofac_tally_bank_ws(Ofac_tally_idx_ws)
+		Move Ofac_tally_date_chk_ws
+			to Ofac_tally_date_ws(Ofac_tally_idx_ws)
+		Move 201 to Ofac_tally_idx_ws
+	    End-if
+	End-perform.
+
+X17_FIND_OFAC_SLOT_end.
+	exit.
+
 
 A90_ADDITIONAL_QUEUES.
 %^
@@ -2280,6 +2900,19 @@ B20_BIG_DMP.
 * Fails immediately if caller's connect to MSG_HISTORY failed.
 * If that's OK, check lots of other things. If all OK, dump msg and count it.
 
+* If resuming a /CHECKPOINT run, skip entries that were already dumped
+* before the prior run was interrupted (see A15_CHECKPOINT_INIT).  Once the
+* running count catches up to the checkpoint, fall through to normal
+* processing for every entry after that.
+	Add 1 to Checkpoint_cur_count_ws.
+	If Success_is in Checkpoint_resume_ws
+	    If Checkpoint_cur_count_ws <= Checkpoint_count_ws
+		Go to B20_BIG_DMP_CLEANUP
+	    Else
+		Set Failure_is in Checkpoint_resume_ws to True
+	    End-if
+	End-if.
+
 * Skip missing messages.
 	If Failure_is in MSG_HISTORY_SEQ_Status
 	then
@@ -2295,8 +2928,31 @@ B20_BIG_DMP.
         If Success_is in Skip_trn_seq_status
 	THEN
             DISPLAY "%BY_LOGS_DMP-W-SKIPTRN, TRN "
-		Ref of Indexa(1:8) "-" Ref of Indexa(9:8)	
+		Ref of Indexa(1:8) "-" Ref of Indexa(9:8)
 		" matches skip file entry - skipped"
+
+	    Move Ref of Indexa(1:16) to Skip_meta_key_chk_ws
+	    Perform X21_MATCH_SKIP_META thru X21_MATCH_SKIP_META_end
+
+	    Move spaces to Skip_disp_reason_ws.
+	    Move spaces to Skip_disp_addedby_ws.
+	    If Skip_meta_slot_ws not = zero
+		Move Skip_meta_reason_ws(Skip_meta_slot_ws) to Skip_disp_reason_ws
+		Move Skip_meta_addedby_ws(Skip_meta_slot_ws) to Skip_disp_addedby_ws
+	    End-if.
+
+	    Add 1 to Skip_rpt_count_ws.
+	    Move spaces to Skip_rpt_line_ws.
+	    String Ref of Indexa(1:8)	Delimited by size,
+		   "-"			Delimited by size,
+		   Ref of Indexa(9:8)	Delimited by size,
+		   "  "			Delimited by size,
+		   Skip_disp_reason_ws	Delimited by size,
+		   "  "			Delimited by size,
+		   Skip_disp_addedby_ws	Delimited by size
+		   into Skip_rpt_line_ws.
+	    Write SKIP_RPT_REC from Skip_rpt_line_ws.
+
             Go to B20_BIG_DMP_CLEANUP
         End-if.
 
@@ -2418,6 +3074,28 @@ B20_BIG_DMP.
 
 	    Write BIG_DMPREC
 	    Write LIL_DMPREC from BIG_DMPREC(1:LIL_DMPREC_Length)
+
+	    If Success_is in Dump_Csv_Sts
+		Perform B91_CSV_DUMP thru B91_CSV_DUMP_end
+	    End-if
+
+	    If Success_is in Dump_Json_Sts
+		Perform B92_JSON_DUMP thru B92_JSON_DUMP_end
+	    End-if
+
+	    If (Success_is in Ofac_summary_sts)
+	      and (IDNAME of Q_KEY of QUE_ROOT_INDEX = "STOP_ADM_LOG")
+		Perform B50_OFAC_ACCUM thru B50_OFAC_ACCUM_end
+	    End-if
+
+	    If Success_is in Checkpoint_Sts
+		Add 1 to Checkpoint_since_write_ws
+		If Checkpoint_since_write_ws >= 500
+		    Move zero to Checkpoint_since_write_ws
+		    Perform B90_WRITE_CHECKPOINT thru B90_WRITE_CHECKPOINT_end
+		End-if
+	    End-if
+
 	    If (Success_Is IN Rgw_Sts)
 	    then
 		Move ASC_NOW_TIMESTAMP of BIG_DMPREC to Now_timestamp_str
@@ -2630,15 +3308,139 @@ b20_big_dmp_cleanup.
 
 B20_BIG_DMP_end.
 	EXIT.
+
+B90_WRITE_CHECKPOINT.
+* Overwrites CHECKPOINT_FILE with the current Checkpoint_cur_count_ws.
+* Called periodically from B20_BIG_DMP (see Checkpoint_since_write_ws) so
+* interrupting a /CHECKPOINT run partway through loses at most a few hundred
+* messages of work on the next run, not the whole thing; also called from
+* A00_MAIN_CLEANUP, with Checkpoint_cur_count_ws reset to zero, to clear the
+* checkpoint once a run completes cleanly.
+
+	Move Checkpoint_cur_count_ws to CHECKPOINT_REC.
+	Open Output CHECKPOINT_FILE.
+	Write CHECKPOINT_REC.
+	Close CHECKPOINT_FILE.
+
+B90_WRITE_CHECKPOINT_end.
+	exit.
+
+B91_CSV_DUMP.
+* Writes a comma-delimited companion line for the BIG_DMPREC just written to
+* the big dump, carrying the same key identifying fields, so newer reporting
+* tools can consume the day's activity without a fixed-width parser.  Called
+* from B20_BIG_DMP only when /CSV was given.
+
+	Move spaces to Csv_json_trn_ws.
+	String Trn_date of Trn_ref of BIG_DMPREC Delimited by size,
+	       Trn_num  of Trn_ref of BIG_DMPREC Delimited by size
+	       into Csv_json_trn_ws.
+
+	Move spaces to Csv_json_line_ws.
+	String Csv_json_trn_ws		Delimited by size,	",",
+	       MSG_TYPE of BIG_DMPREC	Delimited by size,	",",
+	       PROC_DATE of BIG_DMPREC	Delimited by size,	",",
+	       VALUE_DATE of BIG_DMPREC	Delimited by size,	",",
+	       Dbt_idtype of BIG_DMPREC Delimited by size,	",",
+	       Dbt_id of BIG_DMPREC	Delimited by size,	",",
+	       Cdt_idtype of BIG_DMPREC Delimited by size,	",",
+	       Cdt_id of BIG_DMPREC	Delimited by size,	",",
+	       ASC_AMT of BIG_DMPREC	Delimited by size,	",",
+	       STS_ACC of BIG_DMPREC	Delimited by size,	",",
+	       STS_CAN of BIG_DMPREC	Delimited by size
+	       into Csv_json_line_ws.
+
+	Write CSV_DUMP_REC from Csv_json_line_ws.
+
+B91_CSV_DUMP_end.
+	exit.
+
+B92_JSON_DUMP.
+* Writes a JSON companion object for the BIG_DMPREC just written to the big
+* dump, carrying the same key identifying fields as B91_CSV_DUMP.  Called
+* from B20_BIG_DMP only when /JSON was given.
+
+	Move spaces to Csv_json_trn_ws.
+	String Trn_date of Trn_ref of BIG_DMPREC Delimited by size,
+	       Trn_num  of Trn_ref of BIG_DMPREC Delimited by size
+	       into Csv_json_trn_ws.
+
+	Move spaces to Csv_json_line_ws.
+	String '{"trn":"'	Delimited by size,
+	       Csv_json_trn_ws			Delimited by size,
+	       '","msg_type":"'		Delimited by size,
+	       MSG_TYPE of BIG_DMPREC		Delimited by size,
+	       '","proc_date":"'		Delimited by size,
+	       PROC_DATE of BIG_DMPREC		Delimited by size,
+	       '","value_date":"'		Delimited by size,
+	       VALUE_DATE of BIG_DMPREC	Delimited by size,
+	       '","dbt_idtype":"'		Delimited by size,
+	       Dbt_idtype of BIG_DMPREC	Delimited by size,
+	       '","dbt_id":"'			Delimited by size,
+	       Dbt_id of BIG_DMPREC		Delimited by size,
+	       '","cdt_idtype":"'		Delimited by size,
+	       Cdt_idtype of BIG_DMPREC	Delimited by size,
+	       '","cdt_id":"'			Delimited by size,
+	       Cdt_id of BIG_DMPREC		Delimited by size,
+	       '","amt":"'			Delimited by size,
+	       ASC_AMT of BIG_DMPREC		Delimited by size,
+	       '","sts_acc":"'			Delimited by size,
+	       STS_ACC of BIG_DMPREC		Delimited by size,
+	       '","sts_can":"'			Delimited by size,
+	       STS_CAN of BIG_DMPREC		Delimited by size,
+	       '"}'				Delimited by size
+	       into Csv_json_line_ws.
+
+	Write JSON_DUMP_REC from Csv_json_line_ws.
+
+B92_JSON_DUMP_end.
+	exit.
+
+B50_OFAC_ACCUM.
+* Called from B20_BIG_DMP, once per BIG_DMPREC actually dumped out of the
+* STOP_ADM_LOG queue, only when /OFAC_SUMMARY is in effect.  Every message
+* that reaches this log has, per the 13-Jun-2002 change, already been
+* processed off the OFAC queue, so each one dumped here is a release; this
+* adds it into the running count/amount for its bank and release date in
+* Ofac_tally_ws (see A85_OFAC_SUMMARY, which prints the tally back once the
+* queue-scanning pass completes), claiming the first free slot the first
+* time a given bank/date combination is seen.
+
+	Move IDBANK of Q_KEY of QUE_ROOT_INDEX to Ofac_tally_bank_chk_ws.
+	Move PROC_DATE of Big_dmprec to Ofac_tally_date_chk_ws.
+
+	Perform X17_FIND_OFAC_SLOT thru X17_FIND_OFAC_SLOT_end.
+
+	If Ofac_tally_slot_ws not = zero
+	    Add ASC_AMT of Big_dmprec to Ofac_tally_amt_ws(Ofac_tally_slot_ws)
+	    Add 1 to Ofac_tally_count_ws(Ofac_tally_slot_ws)
+	End-if.
+
+B50_OFAC_ACCUM_end.
+	exit.
+
 
 B25_BUILD_TRN_SKIP_LIST.
 * The file is scanned, and any correctly formatted TRN's (i.e. 12 digit numbers with or
 * without a "-" between columns 6 and 7) are inserted in the list of TRN's to be skipped.
+*
+* Optionally, columns 19-58 may carry a free-text reason, columns 60-71 the
+* operator id who added the entry, and column 73 an "H" -- see
+* X20_PARSE_SKIP_META, X21_MATCH_SKIP_META.  An "H" marks the entry
+* "hold for one run": it is honored for this run (still skipped, still
+* reported to SKIP_RPT_FILE) but is then dropped from EOD_TRN_SKIP_LIST.CFG
+* by X22_REWRITE_SKIP_LIST once the file has been fully read, so it is picked
+* up normally again the next time BY_LOGS_DMP runs.  Entries with no "H"
+* are left in the file exactly as before.
 
 	%Beg
         Alloc_temp: Skip_trn_seq (mod);
 	%End.
 
+	Move zero to Skip_meta_count_ws.
+	Move zero to Skip_keep_count_ws.
+	Set Failure_is in Skip_hold_found_ws to True.
+
         Set Success_is in Skiplist_file_status to True.
         Open Input SKIPLIST.
 	If SKIPLIST_FILE_STAT not = "00"
@@ -2648,27 +3450,121 @@ B25_BUILD_TRN_SKIP_LIST.
 
         Perform Until Failure_is in Skiplist_file_status
 
+* SKIPLIST-REC is RECORD VARYING, so a short record read right after a
+* longer one only gets its own length's worth of bytes refreshed --
+* clear it first so Skip_meta_line_ws below never picks up stale tail
+* bytes left over from the previous record.
+            Move spaces to SKIPLIST-REC
             Read Skiplist into Skip_trn_rec
                 At end  CLOSE Skiplist
+			Perform X22_REWRITE_SKIP_LIST
+				thru X22_REWRITE_SKIP_LIST_end
                         Go to B25_BUILD_TRN_SKIP_LIST_end
             End-read
             Move Skiplist_rec_len to Skip_trn_rec_length
 
 	    %Beg
-	    Parse ^NOTRAP ^IN(Skip_trn_rec), 
+	    Parse ^NOTRAP ^IN(Skip_trn_rec),
 		Skip_trn_seq (.Skip_trn_key.Date_part (^STRING<8> (<CHAR$M_NUMBER>))),
               ^OPTION ("-"),
 	        Skip_trn_seq (.Skip_trn_key.Trn_part (^STRING<8> (<CHAR$M_NUMBER>))), /;
           %End
-          If Success_is in Parse_status 
+          If Success_is in Parse_status
 	  THEN
               %Beg ALLOC_ELEM: Skip_trn_seq; %End
+	      Move SKIPLIST-REC to Skip_meta_line_ws
+	      Perform X20_PARSE_SKIP_META thru X20_PARSE_SKIP_META_end
+	      If (Skip_meta_slot_ws not = zero)
+		and (Skip_meta_hold_ws(Skip_meta_slot_ws) = "H")
+		  Set Success_is in Skip_hold_found_ws to True
+	      Else
+		  If Skip_keep_count_ws < 200
+		      Add 1 to Skip_keep_count_ws
+		      Move Skip_meta_line_ws to Skip_keep_ws(Skip_keep_count_ws)
+		  End-if
+	      End-if
           End-if
 
         End-perform.
 
 B25_BUILD_TRN_SKIP_LIST_end.
 	EXIT.
+
+X20_PARSE_SKIP_META.
+* Claims the next free slot in Skip_meta_ws for the skip-list line currently
+* in Skip_meta_line_ws, keyed by the same 16-digit date+trn key used for
+* Skip_trn_seq (dash at column 9 stripped if present), and pulls the
+* optional reason/added-by/hold-flag columns described in
+* B25_BUILD_TRN_SKIP_LIST.  Leaves Skip_meta_slot_ws at zero if the table is
+* already full (200 skip-list entries is far more than this file has ever
+* carried).
+
+	Move zero to Skip_meta_slot_ws.
+	Move spaces to Skip_meta_key_chk_ws.
+
+	If Skip_meta_line_ws(9:1) = "-"
+	    Move Skip_meta_line_ws(1:8)  to Skip_meta_key_chk_ws(1:8)
+	    Move Skip_meta_line_ws(10:8) to Skip_meta_key_chk_ws(9:8)
+	Else
+	    Move Skip_meta_line_ws(1:16) to Skip_meta_key_chk_ws
+	End-if.
+
+	If Skip_meta_count_ws < 200
+	    Add 1 to Skip_meta_count_ws
+	    Move Skip_meta_count_ws to Skip_meta_slot_ws
+	    Move Skip_meta_key_chk_ws to Skip_meta_key_ws(Skip_meta_slot_ws)
+	    Move Skip_meta_line_ws(19:40) to Skip_meta_reason_ws(Skip_meta_slot_ws)
+	    Move Skip_meta_line_ws(60:12) to Skip_meta_addedby_ws(Skip_meta_slot_ws)
+	    Move Skip_meta_line_ws(73:1)  to Skip_meta_hold_ws(Skip_meta_slot_ws)
+	End-if.
+
+X20_PARSE_SKIP_META_end.
+	exit.
+
+X21_MATCH_SKIP_META.
+* Looks up Skip_meta_key_chk_ws (set by the caller) in Skip_meta_ws, leaving
+* Skip_meta_slot_ws at zero if the skip-list entry that caused a TRN to be
+* skipped carried no reason/added-by/hold metadata at all (an old-style bare
+* TRN line).
+
+	Move zero to Skip_meta_slot_ws.
+
+	Perform varying Skip_meta_idx_ws from 1 by 1
+		until Skip_meta_idx_ws > Skip_meta_count_ws
+	    If Skip_meta_key_ws(Skip_meta_idx_ws) = Skip_meta_key_chk_ws
+		Move Skip_meta_idx_ws to Skip_meta_slot_ws
+		Compute Skip_meta_idx_ws = Skip_meta_count_ws + 1
+	    End-if
+	End-perform.
+
+X21_MATCH_SKIP_META_end.
+	exit.
+
+X22_REWRITE_SKIP_LIST.
+* Called once, right after EOD_TRN_SKIP_LIST.CFG has been fully read, only
+* when at least one "hold for one run" entry was seen (Skip_hold_found_ws).
+* Rewrites the file with just the entries gathered into Skip_keep_ws, i.e.
+* everything except the entries marked "H", so a held entry is honored for
+* this run only.
+
+	If Failure_is in Skip_hold_found_ws
+	    Go to X22_REWRITE_SKIP_LIST_end
+	End-if.
+
+	Open Output SKIPLIST.
+
+	Move zero to Skip_meta_idx_ws.
+	Perform varying Skip_meta_idx_ws from 1 by 1
+		until Skip_meta_idx_ws > Skip_keep_count_ws
+	    compute SKIPLIST_REC_LEN = function LENGTH(Skip_keep_ws(Skip_meta_idx_ws))
+	    Write SKIPLIST-REC from Skip_keep_ws(Skip_meta_idx_ws)
+	End-perform.
+
+	Close SKIPLIST.
+
+X22_REWRITE_SKIP_LIST_end.
+	exit.
+
 B30_CHK_ALREADY_PROCESSED.
 
 	%^************************************************************
@@ -2839,6 +3735,10 @@ C10_PRT_DMP.
 	Write PRT_DMPREC.
 	Add 1 to MSG_COUNT.
 
+	If Success_is in Recon_Sts
+	    Perform D80_RECON_ACCUM thru D80_RECON_ACCUM_end
+	End-if.
+
 * Break message subjects we connected. Note: harmless to break unconnected ones.
 
 c10_prt_dmp_cleanup.
@@ -3850,6 +4750,56 @@ D70_COMPOSE_TEXT.
 
 D70_COMPOSE_TEXT_end.
 	exit.
+
+D80_RECON_ACCUM.
+* Called from C10_PRT_DMP, once per PRT_DMPREC written, only when /RECON is
+* in effect.  Adds this message's amount into the running total for its
+* bank/tran code combination in Recon_tally_ws (see A35_RECON, which reads
+* this table back once the accounting dump is complete), claiming the first
+* free slot the first time a given bank/tran code is seen.
+
+	Move BANK_ID	of PRT_DMPREC to Recon_tally_bank_chk_ws.
+	Move WIRE_TYPE	of PRT_DMPREC to Recon_tally_trancode_chk_ws.
+
+	Perform X15_FIND_RECON_SLOT thru X15_FIND_RECON_SLOT_end.
+
+	If Recon_tally_slot_ws not = zero
+	    Add AMT of PRT_DMPREC to Recon_tally_amt_ws(Recon_tally_slot_ws)
+	    Add 1 to Recon_tally_count_ws(Recon_tally_slot_ws)
+	End-if.
+
+D80_RECON_ACCUM_end.
+	exit.
+
+X15_FIND_RECON_SLOT.
+* Return (in Recon_tally_slot_ws) the tally slot matching
+* Recon_tally_bank_chk_ws/Recon_tally_trancode_chk_ws, claiming the next
+* free slot the first time that bank/tran code combination is seen.
+* Leaves Recon_tally_slot_ws at zero if the table is full (200 combinations
+* is far more than any one day's bank/tran-code mix, so this is not
+* expected to happen).
+
+	Move zero to Recon_tally_slot_ws.
+
+	Perform varying Recon_tally_idx_ws from 1 by 1
+		until Recon_tally_idx_ws > 200
+	    If (Recon_tally_bank_ws(Recon_tally_idx_ws) =
+		    Recon_tally_bank_chk_ws
+	      and Recon_tally_trancode_ws(Recon_tally_idx_ws) =
+		    Recon_tally_trancode_chk_ws)
+	      or (Recon_tally_bank_ws(Recon_tally_idx_ws) = spaces
+	      and Recon_tally_trancode_ws(Recon_tally_idx_ws) = spaces)
+		Move Recon_tally_idx_ws to Recon_tally_slot_ws
+		Move Recon_tally_bank_chk_ws
+			to Recon_tally_bank_ws(Recon_tally_idx_ws)
+		Move Recon_tally_trancode_chk_ws
+			to Recon_tally_trancode_ws(Recon_tally_idx_ws)
+		Move 201 to Recon_tally_idx_ws
+	    End-if
+	End-perform.
+
+X15_FIND_RECON_SLOT_end.
+	exit.
 
 E10_FIND_BANK.
 * Find FTR's bank in bank-info table set up by MSG_DUMP_INIT.
