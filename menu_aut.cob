@@ -76,6 +76,28 @@
 %^	Fixed Object lock wait when trying to enable an operator that was
 %^	disabled when the inactive days count had been exceeded and
 %^	the operator's screen was still active. (also changed menu_lgn)
+%^
+%^ R. Iverson	09-Aug-2006
+%^	Add "A" (= Reset All) to the AUT screen.  During a failover or a
+%^	network outage, several operators can be left stuck in the
+%^	Menu_signon_index with processes that are already gone.  Reset All
+%^	walks the whole index and resets every entry whose process has
+%^	actually exited, so a supervisor no longer has to key in each
+%^	operator id one at a time during an incident.
+%^
+%^ R. Iverson	28-Aug-2006
+%^	Require a reason on the AUT screen (Reason_memo of Menu_aut_set)
+%^	before an Enable, Disable, or Reset commits, and store it in the
+%^	Memo field of the OPR_ACTION_LOG entry instead of always logging
+%^	a null Memo.  Gives a later review of the change log some context
+%^	for why the action was taken.
+%^
+%^ R. Iverson	05-Sep-2006
+%^	Per the regional supervisor complaints, OPR_REST_LOC no longer
+%^	requires an exact bank/location match.  New paragraph
+%^	X100_CHK_LOC_RESTRICT calls GCV_OPR_LOC_GROUP to allow the
+%^	match when the supervisor's and the target operator's
+%^	bank/location are in the same configured location group.
 *******************************************************************************
 
 %def	<ACE>		%`SBJ_DD_PATH:ACE_FSECT.DDL`		%end
@@ -95,8 +117,14 @@ Killing_opr_id_ws:	vstr(10);
 Killed_opr_id_ws:	vstr(10);
 Kill_process_id_ws:	long;
 Kill_status_wf:		long;
+Stale_opr_id_ws:	vstr(10);
+Stale_process_id_ws:	long;
+Stale_kill_status_wf:	long;
+Stale_is_alive_wf:	boolean;
+Bulk_reset_count_ws:	long;
 Select_function_wf:     oneof(  %`SBJ_DD_PATH:DAT_FUNCTION_ONEOF.DDF`);
 ws_rsts:		boolean;
+Loc_restrict_ok_wf:	boolean;
 Nex_errno_oneof_ws:	ONEOF(	%`SBJ_DD_PATH:NEX_ERRNO_ONEOF.DDF`);
 
 %^ Screens
@@ -369,6 +397,13 @@ D100_EDIT_SCREEN.
 			go to D100_EDIT_SCREEN_END
 		End-if
 
+		If (Reason_memo of Menu_aut_set = Null)
+			%beg
+			Menu_Msg2 = "MSG$_OPR_REASONREQD";
+			%end
+			go to D100_EDIT_SCREEN_END
+		End-if
+
 	   	if (Enabled_flag of Aut_opr_reg  = "Y")
 			%beg
 			Menu_Msg2 = "MSG$_OPR_NOTDIS";
@@ -376,13 +411,11 @@ D100_EDIT_SCREEN.
 			go to D100_EDIT_SCREEN_END
 	   	end-if
 
-		If cfg_opr_rest_loc_ws = "Y"
-		    If curr_bnk of menu_opr_reg not = idbank of opr_owner of aut_opr_index or
-		       curr_loc of menu_opr_reg not = idloc of opr_owner of aut_opr_index
+		Perform X100_CHK_LOC_RESTRICT thru X100_CHK_LOC_RESTRICT_END
+		If Failure_is in Loc_restrict_ok_wf
 			%beg Menu_Msg2 = "VMSG$_DAT_NOKEY"; %end
 		    	go to D100_EDIT_SCREEN_END
-		    End-if
-	   	end-if
+		End-if
 
 	   	%beg
 		Aut_opr_reg(notrap, nomod_wait, mod);
@@ -403,8 +436,8 @@ D100_EDIT_SCREEN.
                  .File_Type = "AUT",
                  .Dat_Func  = select_function_wf,
                  .file_key = Menu_aut_set.Operator_id,
-                 .Memo = Null );
-		%end 
+                 .Memo = Reason_memo of Menu_aut_set );
+		%end
 
 	   	%beg
 	   	Aut_opr_reg.Enabled_flag = "Y";
@@ -423,6 +456,13 @@ D100_EDIT_SCREEN.
 			go to D100_EDIT_SCREEN_END
 		End-if
 
+		If (Reason_memo of Menu_aut_set = Null)
+			%beg
+			Menu_Msg2 = "MSG$_OPR_REASONREQD";
+			%end
+			go to D100_EDIT_SCREEN_END
+		End-if
+
 	   	if (not (Enabled_flag in Aut_opr_reg = "Y"))
 			%beg
 			Menu_Msg2 = "MSG$_OPR_NOTENA";
@@ -430,13 +470,11 @@ D100_EDIT_SCREEN.
 			go to D100_EDIT_SCREEN_END
 		end-if
 
-		If cfg_opr_rest_loc_ws = "Y"
-		    If curr_bnk of menu_opr_reg not = idbank of opr_owner of aut_opr_index or
-			curr_loc of menu_opr_reg not = idloc of opr_owner of aut_opr_index
+		Perform X100_CHK_LOC_RESTRICT thru X100_CHK_LOC_RESTRICT_END
+		If Failure_is in Loc_restrict_ok_wf
 			%beg Menu_Msg2 = "VMSG$_DAT_NOKEY"; %end
 		    	go to D100_EDIT_SCREEN_END
-		    End-if
-	   	end-if
+		End-if
 
 		%beg
 		Aut_opr_reg(notrap, nomod_wait, mod);
@@ -457,8 +495,8 @@ D100_EDIT_SCREEN.
                  .File_Type = "AUT",
                  .Dat_Func  = select_function_wf,
                  .file_key = Menu_aut_set.Operator_id,
-                 .Memo = Null );
-		%end 
+                 .Memo = Reason_memo of Menu_aut_set );
+		%end
 
 		%beg
 	   	Aut_opr_reg.Enabled_flag = "N";
@@ -476,19 +514,38 @@ D100_EDIT_SCREEN.
 			go to D100_EDIT_SCREEN_END
 		End-if
 
-		If cfg_opr_rest_loc_ws = "Y"
-		    If curr_bnk of menu_opr_reg not = idbank of opr_owner of aut_opr_index or
-			curr_loc of menu_opr_reg not = idloc of opr_owner of aut_opr_index
+		If (Reason_memo of Menu_aut_set = Null)
+			%beg
+			Menu_Msg2 = "MSG$_OPR_REASONREQD";
+			%end
+			go to D100_EDIT_SCREEN_END
+		End-if
+
+		Perform X100_CHK_LOC_RESTRICT thru X100_CHK_LOC_RESTRICT_END
+		If Failure_is in Loc_restrict_ok_wf
 			%beg Menu_Msg2 = "VMSG$_DAT_NOKEY"; %end
 		    	go to D100_EDIT_SCREEN_END
-		    End-if
-	   	end-if
+		End-if
 
 		Perform E100_RESET_OPR thru E100_RESET_OPR_END
 		%beg
 		BREAK: Aut_signon_index;
 		%end
 
+	%^ Reset All stale sessions.
+	   when "A"
+		If Failure_is in Has_enable_priv
+			%beg
+			Menu_Msg2 = "MSG$_OPR_NOTENAPRIV";
+			%end
+			go to D100_EDIT_SCREEN_END
+		End-if
+
+		Perform F100_RESET_ALL_STALE thru F100_RESET_ALL_STALE_END
+		%beg
+		BREAK: Aut_signon_index;
+		%end
+
 	end-evaluate.
 
 
@@ -496,6 +553,41 @@ D100_EDIT_SCREEN_end.
 	Exit.
 
 
+X100_CHK_LOC_RESTRICT.
+%^ Decide whether the current operator (menu_opr_reg.curr_bnk/curr_loc)
+%^ is allowed to enable/disable/reset an operator at aut_opr_index's
+%^ bank/location when OPR_REST_LOC is turned on.
+%^
+%^ Originally this was a strict equality test, which locks a regional
+%^ supervisor responsible for several branch locations out of any
+%^ location but their own.  Now an exact match is still allowed
+%^ outright, and a mismatch is allowed too as long as both the
+%^ supervisor's and the target operator's bank/location fall in the
+%^ same configured location group (e.g. a region code), per
+%^ GCV_OPR_LOC_GROUP.
+
+	If cfg_opr_rest_loc_ws not = "Y"
+		Set Success_is in Loc_restrict_ok_wf to true
+		go to X100_CHK_LOC_RESTRICT_END
+	End-if
+
+	If curr_bnk of menu_opr_reg = idbank of opr_owner of aut_opr_index and
+	   curr_loc of menu_opr_reg = idloc of opr_owner of aut_opr_index
+		Set Success_is in Loc_restrict_ok_wf to true
+		go to X100_CHK_LOC_RESTRICT_END
+	End-if
+
+	Call "GCV_OPR_LOC_GROUP" using
+	    by reference curr_bnk of menu_opr_reg
+	    by reference curr_loc of menu_opr_reg
+	    by reference idbank of opr_owner of aut_opr_index
+	    by reference idloc of opr_owner of aut_opr_index
+	  returning Loc_restrict_ok_wf.
+
+X100_CHK_LOC_RESTRICT_END.
+	Exit.
+
+
 E100_RESET_OPR.
 %^ Reset the operator.
 %^ The menu operator has requested that we reset the
@@ -613,11 +705,11 @@ E100_RESET_OPR.
                  .File_Type = "AUT",
                  .Dat_Func  = select_function_wf,
                  .file_key = Menu_aut_set.Operator_id,
-                 .Memo = Null );
-		
+                 .Memo = Reason_memo of Menu_aut_set );
+
 		commit: Tran;
-		
-		%end 
+
+		%end
 
 	Else
 		%beg
@@ -630,6 +722,140 @@ E100_RESET_OPR_END.
 
 %^******************************************************************************
 
+F100_RESET_ALL_STALE.
+%^ Reset All.
+%^ Walk the whole Menu_signon_index/Aut_signon_index and reset every
+%^ entry whose process has actually exited.  Unlike E100_RESET_OPR, we
+%^ do not send a kill signal to entries that are still alive; a live
+%^ operator is left alone here, and only entries with a dead process
+%^ are cleared.  This lets a supervisor clean up a whole batch of
+%^ stuck sessions after a failover or network outage in one pass.
+
+	Move Zero to Bulk_reset_count_ws.
+
+	%beg
+	BREAK: Aut_signon_index;
+	Menu_signon_index EQUATE: Aut_signon_index (read_only);
+	FIRST: Aut_signon_index;
+	%end.
+
+	Perform until Seq_end_is in Aut_signon_index_cursor
+
+	    %beg
+	    Stale_opr_id_ws     = Aut_signon_index.Operator_id;
+	    Stale_process_id_ws = Aut_signon_index.Opr_process_id;
+	    %end
+
+%^ Never touch our own session even if it somehow ended up stale.
+
+	    If Stale_opr_id_ws_length = Menu_opr_union.Opr_Login_Id_length and
+	       Stale_opr_id_ws(1:Stale_opr_id_ws_length) =
+	       Menu_opr_union.Opr_Login_Id
+		%beg
+		NEXT: Aut_signon_index;
+		%end
+	    Else
+
+%^ Same location-group restriction D100_EDIT_SCREEN applies to a one-at-a-
+%^ time Enable/Disable/Reset -- a supervisor restricted under OPR_REST_LOC
+%^ cannot use Reset All to clear a stale session outside their own
+%^ bank/location group either.
+
+		%beg
+		BREAK: Aut_Opr_index;
+		Aut_Opr_index(read_only, Key = Stale_opr_id_ws);
+		%end
+
+		If failure_is in Aut_opr_index_status
+		    Set Failure_is in Loc_restrict_ok_wf to true
+		Else
+		    Perform X100_CHK_LOC_RESTRICT thru X100_CHK_LOC_RESTRICT_END
+		End-if
+
+		If Failure_is in Loc_restrict_ok_wf
+		    %beg
+		    NEXT: Aut_signon_index;
+		    %end
+		Else
+
+		If Stale_process_id_ws not > 0
+		    %beg
+		    NEXT: Aut_signon_index;
+		    %end
+		Else
+		    call "kill" using by value Stale_process_id_ws
+				      by value 0
+				returning Stale_kill_status_wf
+		    Set Success_is in Stale_is_alive_wf to true
+
+		    If Stale_kill_status_wf not = 0
+			Call "NEX_GET_ERRNO" Returning Nex_errno_oneof_ws
+			If ESRCH in Nex_errno_oneof_ws
+			    Set Failure_is in Stale_is_alive_wf to true
+			End-if
+		    End-if
+
+		    If Failure_is in Stale_is_alive_wf
+
+			%beg
+			DELETE: Aut_signon_index (notrap, insert_lock, nomod_wait);
+			%end
+
+			If success_is in Aut_Signon_Index_status
+			    Add 1 to Bulk_reset_count_ws
+
+			    set delete_is in Select_function_wf to true
+			    %beg
+			    Alloc_Elem: Change_Log(notrap,
+			     .systime NOW,
+			     .Person = Menu_Opr_Union.Opr_Login_Id,
+			     .File_Type = "AUT",
+			     .Dat_Func  = select_function_wf,
+			     .file_key = Stale_opr_id_ws,
+			     .Memo = "Reset All - stale session" );
+
+			    COMMIT: Tran;
+
+			    FIRST: Aut_signon_index;
+			    %end
+			Else
+			    %beg
+			    NEXT: Aut_signon_index;
+			    %end
+			End-if
+		    Else
+			%beg
+			NEXT: Aut_signon_index;
+			%end
+		    End-if
+		End-if
+		End-if
+	    End-if
+
+	End-perform.
+
+	If Bulk_reset_count_ws > 0
+	    %beg
+	    Menu_Msg2 = "MSG$_OPR_SUCRESETALL";
+	    %end
+
+	    call "NEX_CREATE_AND_BROADCAST_MSG" using
+			by content Z"MENU_AUT$_OPR_RESETALL"
+			by value -1
+			%ace_msg_arg_list(Bulk_reset_count_ws,
+					  Menu_opr_union.Opr_Login_Id);
+			returning ws_rsts
+	Else
+	    %beg
+	    Menu_Msg2 = "MSG$_OPR_NOSTALE";
+	    %end
+	End-if.
+
+F100_RESET_ALL_STALE_END.
+	EXIT.
+
+%^******************************************************************************
+
 V000_ALLOC_SCREEN.
 
 	%beg
