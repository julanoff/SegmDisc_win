@@ -0,0 +1,405 @@
+%Module MENU_OPRLOG;
+
+*****************************************************************
+*								*
+* Copyright 2006 by IntraNet, Inc. All rights reserved.	*
+*								*
+* This Software is confidential and proprietary to IntraNet	*
+* and it is protected by U.S. copyright law, other national	*
+* copyright laws, and international treaties. The Software may	*
+* not be disclosed or reproduced in whole or in part in any	*
+* manner to any third party without the express prior written	*
+* consent of IntraNet, Inc.					*
+*								*
+* This Software and its related Documentation are made		*
+* available under the terms of the Software License		*
+* and may not be used, reproduced or disclosed in any manner	*
+* except as expressly authorized by the Software License. All	*
+* other uses are strictly prohibited.				*
+*								*
+* This Software and its related Documentation are proprietary	*
+* and confidential material of IntraNet, Inc.			*
+*								*
+*****************************************************************
+
+*  o  The "OPRLOG" operator action log history viewer.	*
+
+%^ Look up and display the OPR_ACTION_LOG (Change_log) entries written
+%^ by MENU_AUT whenever an operator is Enabled, Disabled, or Reset.
+%^ Queried by Operator_id and an optional date range so a supervisor can
+%^ answer "who disabled this operator and when" without going around
+%^ the application.  A "P" (= Print) command writes the same entries to
+%^ a flat report file for a more permanent record.
+
+%^ Modification History
+%^	R. Iverson	30-Aug-2006
+%^		New module.
+
+*******************************************************************************
+
+%def	<ACE>		%`SBJ_DD_PATH:ACE_FSECT.DDL`		%end
+
+
+%def			%^ local fsect.
+
+Oprlog_action_log:	que(	%`SBJ_DD_PATH:OPR_ACTION_LOG.DDF`);
+Menu_oprlog_set:	set(	%`SBJ_DD_PATH:MENU_OPRLOG_SET.DDF`);
+Call_status_wf:		boolean;
+Has_log_view_priv:	boolean;
+Ws_rsts:		boolean;
+Report_open_wf:		boolean;
+Report_file:		vstr(%`%ACE$_FILE_NAME_SIZE`);
+Report_line_count_ws:	long;
+Entry_date_ws:		str(8);
+
+%^ Screens
+	%`SBJ_DD_PATH:MENU_OPRLOG_SCR.DEF`
+
+
+%^ The value of this variable determines whether we are to stay or go.
+Menu_next_function_ws:	rec(
+ Product_id:		vstr(3);
+ Function_id:		vstr(6); );
+
+
+Next_action_wf:		oneof(stay_here_is, timeout_is, menu_is);
+
+first_time_sw:		oneof(first_time_thru,been_there);
+
+Menu_Parameter:		VSTR(4);
+
+parse:			parse;
+compose:		compose;
+
+%end
+
+%Procedure.
+A100_MAIN.
+
+	Set stay_here_is in Next_action_wf to true.
+	Set first_time_thru in first_time_sw to true.
+
+	Perform B000_SUBJECT_INIT thru B000_SUBJECT_INIT_END.
+
+	Perform C000_OPRLOG_SELECT THRU C000_OPRLOG_SELECT_END
+		until not stay_here_is in Next_action_wf.
+
+
+	IF (Timeout_Is IN Next_Action_Wf)
+	THEN
+	    %BEG Menu_Parameter = "*TO*"; %END
+	ELSE
+	    %BEG Menu_Parameter = null; %END
+	END-IF.
+
+	CALL "MENU_TRANSFER" USING
+	  BY REFERENCE Menu_Parameter.
+
+	%^ clean up before exit
+	Perform B050_OPRLOG_BREAK thru B050_OPRLOG_BREAK_END.
+
+A100_MAIN_END.
+	%EXIT PROGRAM.
+
+******************************************************************************
+*
+* This paragraph init's the program's subjects.
+*
+B000_SUBJECT_INIT.
+
+	Call "DAT_CONN_ROOT".
+
+	%ACE_CONN_Q "MTS"////"CHNG_AUT_LOG" to Oprlog_action_log giving ws_rsts;
+
+	%beg
+	menu_next_function_ws = menu_next_function;
+
+	FIRST: Menu_priv_seq;
+	Menu_priv_seq ^SEARCH Key="ACEAUTEN";
+	Has_log_view_priv = Menu_priv_seq STATUS;	%^ Same privilege as Enable
+
+	If Failure_is in Has_log_view_priv
+	    FIRST: Menu_priv_seq;
+	    Menu_priv_seq ^SEARCH Key="ACEAUTDS";
+	    Has_log_view_priv = Menu_priv_seq STATUS;	%^ Or Disable
+	End-if
+	%end.
+
+B000_SUBJECT_INIT_END.
+	Exit.
+
+B050_OPRLOG_BREAK.
+	%beg
+	BREAK: Oprlog_action_log;
+	BREAK: Menu_oprlog_set;
+	BREAK: Menu_oprlog_scr;
+	%end.
+
+B050_OPRLOG_BREAK_END.
+	Exit.
+
+
+C000_OPRLOG_SELECT.
+%^ Select screens are used to enter the query criteria (operator id and
+%^ an optional date range).  The previous screen allocation (if any) is
+%^ reused across round trips just like MENU_AUT does.
+
+	If first_time_thru
+	then
+		perform V000_ALLOC_SCREEN thru V000_ALLOC_SCREEN_END
+
+	 	%beg
+		Menu_oprlog_scr(
+			.Fkeys(
+			  .Timout.enable = T,
+			  .Goldcancel.enable = T,
+			  .Goldcancel.noedit = T,
+			  .Entr.enable = T),
+			.Cmds(
+		  	    .Cmd_menu.enable = T,
+		  	    .Cmd_menu.Noedit = T,
+		  	    .Cmd_print.enable = T ),
+
+		  	.Msg1 = MENU_MSG1,
+		  	.Msg2 = MENU_MSG2 );
+
+			Menu_msg1 = null;
+			Menu_msg2 = null;
+
+			SEND: Menu_oprlog_SCR(
+			.Menu_oprlog_set send == Menu_oprlog_set );
+		%end
+
+		Set Been_there in first_time_sw to true
+	Else
+	  %beg
+		Menu_oprlog_scr.msg1 = Menu_msg1;
+		Menu_oprlog_scr.msg2 = Menu_msg2;
+		Menu_msg1 = null;
+		Menu_msg2 = null;
+
+		reply:menu_oprlog_scr &;
+		reply:menu_oprlog_set;
+
+	  %end
+	End-if.
+
+
+%^******************************************************************************
+
+C000_DISPATCH.
+
+	Evaluate true
+	  when scr_status  in Menu_oprlog_scr = "TIMOUT"
+		%beg
+		menu_next_function_ws.function_id = "*TO*";
+		Menu_msg1 = "VMSG$_TIMOUT";
+		%end
+		Set timeout_is in next_action_wf to true
+
+	  when scr_status of Menu_oprlog_scr = "GOLDCANCEL"
+		%beg
+		menu_oprlog_scr.Cmdarg = Null;
+		%end
+
+		call "MENU_PARSE" using
+		 by reference Cmdarg of Menu_oprlog_scr
+		 returning Call_status_wf
+
+		Set menu_is in next_action_wf to true
+
+	  when scr_status of Menu_oprlog_scr =  "CMD_MENU"
+
+		call "MENU_PARSE" using
+		 by reference Cmdarg of Menu_oprlog_scr
+		 returning Call_status_wf
+
+		if failure_is in Call_status_wf
+		  then	%beg
+			Menu_Msg2 = Menu_errmsg;
+			%end
+			go to C000_OPRLOG_SELECT_END
+		end-if
+
+		set menu_is in Next_action_wf to true
+
+
+	  when scr_status of Menu_oprlog_scr = "ENTR"
+		Perform D100_SHOW_LOG thru D100_SHOW_LOG_END
+
+	  when scr_status of Menu_oprlog_scr = "CMD_PRINT"
+		Perform D200_PRINT_LOG thru D200_PRINT_LOG_END
+
+
+	  when other
+
+		%beg MENU_MSG2 = "VMSG$_INVLD_KEY_CMD"; %end
+		go to C000_OPRLOG_SELECT_END
+	end-evaluate.
+
+C000_OPRLOG_SELECT_END.
+	Exit.
+
+
+D100_SHOW_LOG.
+%^ Search the Oprlog_action_log (Change_log/OPR_ACTION_LOG) by
+%^ Operator_id and, if given, a Start_date/End_date range, and load the
+%^ matching entries into the screen's detail lines.  File_Type, Dat_Func,
+%^ Person, Systime, and Memo are shown for each entry.
+
+	If Failure_is in Has_log_view_priv
+		%beg
+		Menu_Msg2 = "MSG$_OPR_NOTLOGVWPRIV";
+		%end
+		go to D100_SHOW_LOG_END
+	End-if
+
+	If (Operator_id of Menu_oprlog_set = Null)
+		%beg
+		Menu_Msg2 = "MSG$_OPR_LOGNEEDID";
+		%end
+		go to D100_SHOW_LOG_END
+	End-if
+
+	Move Zero to Report_line_count_ws.
+
+* D100_SHOW_LOG is re-invoked on every ENTR while this screen is up, not
+* just the first time through -- clear out the prior search's rows before
+* scanning again, or they stay resident and show up mixed in with the new
+* search's results (both on-screen and in D200_PRINT_LOG's report).
+	%beg
+	ALLOC_TEMP: Menu_oprlog_set.Log_line_seq(mod);
+
+	BREAK: Oprlog_action_log;
+	SEARCH: Oprlog_action_log (notrap, forward, eql,
+		Key = Operator_id of Menu_oprlog_set);
+	%end.
+
+	If Failure_is in Oprlog_action_log_status
+		%beg
+		Menu_Msg2 = "VMSG$_DAT_NOKEY";
+		%end
+		go to D100_SHOW_LOG_END
+	End-if.
+
+	Perform until (Seq_end_is in Oprlog_action_log_cursor) or
+		(File_key of Oprlog_action_log not = Operator_id of Menu_oprlog_set)
+
+	    %beg Entry_date_ws = Oprlog_action_log.Systime.yyyymmdd; %end
+
+	    If (Start_date of Menu_oprlog_set not = Null and
+		Entry_date_ws < Start_date of Menu_oprlog_set)
+	    or (End_date of Menu_oprlog_set not = Null and
+		Entry_date_ws > End_date of Menu_oprlog_set)
+
+		%beg NEXT: Oprlog_action_log; %end
+
+	    Else
+		Add 1 to Report_line_count_ws
+
+		%beg
+		Alloc_Elem: Menu_oprlog_set.Log_line_seq(
+		    .File_Type = Oprlog_action_log.File_Type,
+		    .Dat_Func  = Oprlog_action_log.Dat_Func,
+		    .Person    = Oprlog_action_log.Person,
+		    .Systime   = Oprlog_action_log.Systime,
+		    .Memo      = Oprlog_action_log.Memo );
+
+		NEXT: Oprlog_action_log;
+		%end
+	    End-if
+
+	End-perform.
+
+	%beg BREAK: Oprlog_action_log; %end.
+
+	If Report_line_count_ws = Zero
+		%beg
+		Menu_Msg2 = "MSG$_OPR_LOGNOHIST";
+		%end
+	Else
+		%beg
+		Menu_Msg2 = "MSG$_OPR_LOGSHOWN";
+		%end
+	End-if.
+
+D100_SHOW_LOG_END.
+	Exit.
+
+
+D200_PRINT_LOG.
+%^ Re-run the same query as D100_SHOW_LOG, but write the matching
+%^ entries to a flat report file instead of (or in addition to) the
+%^ screen so a supervisor can keep or distribute a copy.
+
+	Perform D100_SHOW_LOG thru D100_SHOW_LOG_END.
+
+	If Report_line_count_ws = Zero
+		go to D200_PRINT_LOG_END
+	End-if.
+
+	%beg
+	compose ^out(Report_file), "OPR_ACTION_LOG_",
+		Operator_id of Menu_oprlog_set, ".RPT", /;
+	%end.
+
+	Set Failure_is in Report_open_wf to true.
+
+	%beg
+	OPEN: Report_file(output, notrap);
+	%end.
+
+	If Success_is in Report_file_status
+		Set Success_is in Report_open_wf to true
+
+		%beg
+		WRITE: Report_file,
+		    "Operator Action Log for ", Operator_id of Menu_oprlog_set, /;
+		WRITE: Report_file,
+		    "File_Type  Dat_Func   Person      Systime              Memo", /;
+
+		FIRST: Menu_oprlog_set.Log_line_seq;
+		%end
+
+		Perform until Seq_end_is in Log_line_seq_cursor
+		    %beg
+		    WRITE: Report_file,
+			Log_line_seq.File_Type, "  ",
+			Log_line_seq.Dat_Func,  "  ",
+			Log_line_seq.Person,    "  ",
+			Log_line_seq.Systime,   "  ",
+			Log_line_seq.Memo, /;
+
+		    NEXT: Menu_oprlog_set.Log_line_seq;
+		    %end
+		End-perform
+
+		%beg CLOSE: Report_file; %end
+
+		%beg
+		Menu_Msg2 = "MSG$_OPR_LOGPRINTED";
+		%end
+	Else
+		%beg
+		Menu_Msg2 = "MSG$_OPR_LOGNOPRINT";
+		%end
+	End-if.
+
+D200_PRINT_LOG_END.
+	Exit.
+
+
+%^******************************************************************************
+
+V000_ALLOC_SCREEN.
+
+	%beg
+
+	ALLOC_TEMP:	Menu_oprlog_set(mod);
+	Alloc_temp:	Menu_oprlog_scr;
+
+	%end.
+
+
+V000_ALLOC_SCREEN_END.
+	Exit.
