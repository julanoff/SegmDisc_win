@@ -845,6 +845,14 @@
 %^	Move code missing in B300_get_acct_from_chan in Debit_screen_account
 %^	to check for PRM
 %^
+%^ R. Iverson	19-Dec-2009	CR12984
+%^	Added C460_SANCTIONS_SCREEN to DEBITSIDE_LOOKUP, performed right
+%^	after C440_COPY_ADDRESS once the debit party's address is resolved.
+%^	Gated by GCV_DBT_SANCTION_ON; calls out to an external watch-list
+%^	screening routine that can flag (informational memo only, the party
+%^	still has to clear OFAC queue review) or outright block (same
+%^	failure path as any other debit party error) the resolved party.
+%^
 %^ End Revision History
 %^******************************************************************************
 
@@ -884,6 +892,8 @@
 %^      C400_FIND_ADR_CUR    Disambiguate address based on currency match.
 %^	C410_DBT_SWF_PARENT  Resolve NOF SWF branch by using parent.
 %^	C440_COPY_ADDRESS    Copies address info into debit party.
+%^	C460_SANCTIONS_SCREEN Screens the resolved debit party against a
+%^	                     watch-list routine; can flag or block it.
 %^	C480_CHECK_CURRENCY  Checks Side_acc_seq currency against message
 %^	C500_LOWER_DEBIT     Looks up lower debit party.
 %^	D100_BCC_LKUP_BIC    Replaces BCC with BIC based on config	
@@ -992,6 +1002,31 @@ Dsid_know_acc_id:        rec(	%`SBJ_DD_PATH:ACC_ID_REC.DDF`);
 %^ Holds duplicate account id.
 Dsid_dupe_acc_ws:	rec(	%`SBJ_DD_PATH:ACC_ID_REC.DDF`);
 
+%^ Set by a caller of X940_LOG_ACCT_SELECTION just before performing it, to
+%^ log this account instead of Dbt_account of Ent_debit_set -- needed on the
+%^ ambiguous-duplicate branch of A110_GOT_DEBIT, where Dbt_account has
+%^ already been cleared to SPACES and the account actually being reported
+%^ on is still sitting in Dsid_know_acc_id.  Left at SPACES otherwise, so
+%^ every other caller logs Dbt_account of Ent_debit_set exactly as before.
+Dsid_logsel_ovr_ws:	rec(	%`SBJ_DD_PATH:ACC_ID_REC.DDF`);
+%^ Scratch: the account X940_LOG_ACCT_SELECTION actually logs, resolved
+%^ from Dsid_logsel_ovr_ws (if set) or Dbt_account of Ent_debit_set.
+Dsid_logsel_acc_ws:	rec(	%`SBJ_DD_PATH:ACC_ID_REC.DDF`);
+
+%^ Audit trail of which debit account a repetitive/address lookup picked,
+%^ and what the other candidate was when the address had more than one
+%^ match -- see X940_LOG_ACCT_SELECTION in DEBIT_LOOK_ACCOUNT and
+%^ DEBIT_SCREEN_ACCOUNT.  Queried later by TRN for dispute investigations.
+Dsid_acct_sel_log:	que(	%`SBJ_DD_PATH:DBT_ACCT_SEL_LOG.DDF`);
+
+%^ Audit trail of standing instructions/AINs applied while resolving the
+%^ debit party -- see X945_LOG_SI_APPLIED in DEBIT_LOOK_ACCOUNT.  Shared
+%^ with ACCT_LOOKUP's own X710_LOG_PRULE_MATCH (lookup.cob), which logs
+%^ address-side PRULE matches to the same file, so a dispute investigation
+%^ can pull every SI/PRULE that touched a TRN from one place instead of
+%^ re-deriving it from the current SI setup.
+Dsid_si_applied_log:	que(	%`SBJ_DD_PATH:SI_APPLIED_LOG.DDF`);
+
 %^ Scratch address id -- label of account sequence.
 Dsid_scr_adr_id:        rec(	%`SBJ_DD_PATH:ADR_ID_REC.DDF`);
 
@@ -1018,6 +1053,25 @@ Dsid_found_account:	Boolean ;
 %^ For account checks
 Dsid_curr_okay:		Boolean ;
 Dsid_type_okay:		Boolean ;
+%^ Non-SPACES when the caller handed us a bare account number (via
+%^ Debit_account) with no bank/type -- see B280_FIND_ACCOUNT/C560_FIND_ACC_CUR
+%^ in DEBIT_LOOK_ACCOUNT.  Lets the caller jump/filter straight to the wanted
+%^ account instead of having to page one at a time through every currency
+%^ match on an ambiguous address.
+Dsid_acct_filter_key_ws: vstr(64) ;
+Dsid_filt_okay:		Boolean ;
+%^ Set by GCV_DBT_BALCHECK_ON -- see C570_CHECK_AVAIL_BAL in
+%^ DEBIT_LOOK_ACCOUNT -- true if this site wants the resolved debit
+%^ account's balance/overdraft limit checked against Message_amount.
+Dsid_balcheck_on_ws:	Boolean ;
+%^ Set by GCV_DBT_SANCTION_ON -- see C460_SANCTIONS_SCREEN in
+%^ DEBITSIDE_LOOKUP -- true if this site wants the resolved debit party
+%^ screened against its watch-list routine before it's accepted.
+%^ Dsid_sanction_ovr comes back from that screen: SPACES is clear, "F" is
+%^ flagged for manual review (not fatal -- the existing OFAC queue/
+%^ STOP_ADM_LOG process still has to clear it), "B" is an outright block.
+Dsid_sanction_on_ws:	Boolean ;
+Dsid_sanction_ovr:	str(1) ;
 Dsid_acc_bank_ws:	str(3) ;
 Dsid_bank_curr_ws:	str(3) ;
 Dsid_acc_curr_ws:	str(3) ;
@@ -2576,10 +2630,15 @@ B280_DEBIT_PARTY.
  	        %Beg  Ent_debit_set.Dbt_name4 = NULL;  %End
 	    END-IF
  
-%^ map the name and address from debit address party 
+%^ map the name and address from debit address party
 	    Perform C440_COPY_ADDRESS through C440_COPY_ADDRESS_END
+	    Perform C460_SANCTIONS_SCREEN through C460_SANCTIONS_SCREEN_END
+	    If (Failure_is in Debitside_look_status_ls)
+		perform b280_debit_party_exit_rtn thru b280_debit_party_exit_rtn_end
+		go to b280_debit_party_cleanup
+	    END-IF
 	END-IF.
-        perform b280_debit_party_exit_rtn thru b280_debit_party_exit_rtn_end.
+	perform b280_debit_party_exit_rtn thru b280_debit_party_exit_rtn_end.
 
 
 B280_DEBIT_PARTY_CLEANUP.
@@ -3254,6 +3313,59 @@ C440_COPY_ADDRESS.
 C440_COPY_ADDRESS_END.
 
 
+   EXIT.
+C460_SANCTIONS_SCREEN.
+%^ Once the debit party and its address are fully resolved (we get here
+%^ right after C440_COPY_ADDRESS), give an external watch-list screening
+%^ routine a look at who we are about to debit, instead of relying solely
+%^ on the OFAC queue/STOP_ADM_LOG processing that happens later.  Gated by
+%^ GCV_DBT_SANCTION_ON so sites that don't subscribe to a screening
+%^ service are unaffected.  A "B" outcome blocks the lookup outright (same
+%^ failure path as any other debit party error); an "F" outcome is only
+%^ flagged -- written up as an informational memo, not a lookup failure,
+%^ since the party still has to clear the existing OFAC queue review.
+
+	Call "GCV_DBT_SANCTION_ON" using
+	    by reference Dsid_sanction_on_ws
+	  returning Dsid_ret_stat.
+
+	If (Failure_is in Dsid_ret_stat)
+	   OR (Failure_is in Dsid_sanction_on_ws)
+	    GO TO C460_SANCTIONS_SCREEN_END
+	END-IF.
+
+	Move SPACES to Dsid_sanction_ovr.
+	Call "DBT_SANCTIONS_SCREEN" using
+	    by reference Dbt_idtype of Dbt_typ of Ent_debit_set
+	    by reference Dbt_id of Dbt_typ of Ent_debit_set
+	    by reference Dbt_adr_bnk_id of Ent_debit_set
+	    by reference Dbt_name1 of Ent_debit_set
+	    by reference Dbt_res_country of Ent_debit_set
+	    by reference Dsid_sanction_ovr
+	  returning Dsid_ret_stat.
+
+	EVALUATE Dsid_sanction_ovr
+	    WHEN "B"
+		%Beg
+		Dsid_compose ^OUT(Dsid_err_memo)
+		    "Debit party ", Ent_debit_set.dbt_typ,
+		    " blocked by sanctions screening.", / ;
+		%End
+		Perform X900_ERROR_MEMO through X900_ERROR_MEMO_END
+		Set Failure_is in Debitside_look_status_ls to true
+	    WHEN "F"
+		%Beg
+		Dsid_compose ^OUT(Dsid_info_memo)
+		    "Debit party ", Ent_debit_set.dbt_typ,
+		    " flagged by sanctions screening; pending OFAC review.", / ;
+		%End
+		Perform X920_INFO_MEMO through X920_INFO_MEMO_END
+	    WHEN OTHER
+		CONTINUE
+	END-EVALUATE.
+
+C460_SANCTIONS_SCREEN_END.
+
    EXIT.
 C480_CHECK_CURRENCY.
 * Checks currency of account in Dsid_acc_seq against message.  If they 
@@ -7968,7 +8080,16 @@ X930_CHANGE_DEBIT_END.
 %^    is not SPACES, we will use it as the debit party's account REGARDLESS of
 %^    the identity of the debit party.  If the Debit_account is not in the
 %^    currency of the Debit_currency argument,  we will return an error.
-%^    If the debit account argument is SPACES, then we will use the debit 
+%^       As a shorthand, Debit_account may also be given as a bare account
+%^    number with no bank or type (i.e. Account_type is not keyed into it).
+%^    In that case it is not treated as a fully-qualified account to connect
+%^    to directly; instead it is used as a filter on the normal address scan
+%^    below, so that of the accounts which otherwise match on currency and
+%^    Account_type, only the one with this account number is accepted.  This
+%^    lets a caller jump straight to the one account it wants out of an
+%^    address with several currency/type matches, instead of having to fail
+%^    out on the first ambiguity found by C560_FIND_ACC_CUR.
+%^    If the debit account argument is SPACES, then we will use the debit
 %^     address (if we were able to determine one) as the basis for finding a 
 %^    debit account as follows:
 %^	  If the Xbank_account_ok argument is zero, we will restrict the
@@ -8418,7 +8539,46 @@ X930_CHANGE_DEBIT_END.
 %^
 %^ Ken Bjelke 	14-Dec-2009	tc14932   - Cr 141229
 %^	Inhibit DBTAIN's from triggering on RTGS and Clearing_house items.
-%^	
+%^
+%^ R. Iverson	15-Dec-2009	CR12972
+%^	A bare account number (no bank/type) given via Debit_account is now
+%^	treated as a filter on the currency/type scan in B280_FIND_ACCOUNT
+%^	rather than a full override, so a caller can jump straight to a
+%^	specific account instead of blowing up on the first ambiguous
+%^	currency/type match found by C560_FIND_ACC_CUR.
+%^
+%^ R. Iverson	16-Dec-2009	CR12975
+%^	Added C570_CHECK_AVAIL_BAL: once a debit account is resolved, and
+%^	GCV_DBT_BALCHECK_ON says this site wants it, check the account's
+%^	available balance/overdraft limit against Message_amount and leave
+%^	a warning memo (not a lookup failure) if it would be exceeded.
+%^
+%^ R. Iverson	17-Dec-2009	CR12978
+%^	Added X940_LOG_ACCT_SELECTION, performed whenever we settle on a
+%^	debit account (and when we bomb out because the address was
+%^	ambiguous): logs the selected account, and the other account it
+%^	was chosen over when there was one, to the new Dsid_acct_sel_log
+%^	audit log keyed by TRN so a dispute investigation can see why a
+%^	repetitive picked the account it did.
+%^
+%^ R. Iverson	18-Dec-2009	CR12981
+%^	A debit account named explicitly (Debit_account) in a currency
+%^	that doesn't match the message no longer fails the lookup
+%^	outright at sites with Fx_ena of Menu_cfg set -- we leave the
+%^	account in place and drop an informational memo noting the
+%^	conversion, the same way a site with FX off already lets a
+%^	mismatched currency float instead of forcing it to the bank's
+%^	base currency.  Sites without FX enabled keep today's hard
+%^	failure.
+%^
+%^ R. Iverson	05-Feb-2010	CR13027
+%^	Added X945_LOG_SI_APPLIED, performed whenever a standing instruction
+%^	substitutes or inserts a new preferred correspondent for the debit
+%^	party: logs the SI matched and the old/new party to the new
+%^	Dsid_si_applied_log audit log keyed by TRN, shared with ACCT_LOOKUP's
+%^	X710_LOG_PRULE_MATCH (lookup.cob), so a dispute investigation can
+%^	pull every SI/PRULE that touched a TRN from one place.
+%^
 %^ End revision history
 %^******************************************************************************
 
@@ -8441,9 +8601,12 @@ X930_CHANGE_DEBIT_END.
 %^      C500_CHECK_TYP_CURRENCY Checks account currency against message 
 %^      C520_CHECK_DUPE      Checks Side_acc_seq for ambiguating account.
 %^	C560_FIND_ACC_CUR    Scans Side_acc_seq for account with currency
+%^	C570_CHECK_AVAIL_BAL Optional available balance/overdraft check.
 %^	C600_PUSH_DEBIT      Pushes current debit party down.
 %^      X900_ERROR_MEMO	     Writes an error or warning memo.
 %^	X920_INFO_MEMO	     Writes an informational memo.
+%^	X940_LOG_ACCT_SELECTION Logs the account picked (and any candidate
+%^	                     it beat out) to the account-selection audit log.
 %^                                                                            *
 %^                                                                            *
 %^*****************************************************************************
@@ -8558,6 +8721,19 @@ A100_MAIN.
 					"P" )), / ;
 	   %End
 	END-IF.
+	Move SPACES to Dsid_acct_filter_key_ws.
+	If (Dsid_know_acc_id NOT = SPACES)
+	   AND (Idbank of Dsid_know_acc_id = SPACES)
+	   AND (Idtype of Dsid_know_acc_id = SPACES)
+	THEN
+%^ Caller gave us a bare account number and no bank/type -- treat it as a
+%^ filter into the normal address/currency scan below (see
+%^ C560_FIND_ACC_CUR) rather than as a fully-qualified account to connect
+%^ to directly.
+	    Move Idkey of Dsid_know_acc_id to Dsid_acct_filter_key_ws
+	    Move %SIZ(Dsid_acct_filter_key_ws) to Dsid_acct_filter_key_ws_length
+	    %Beg  Dsid_know_acc_id = NULL;  %End
+	END-IF.
         Move spaces to Dsid_dupe_acc_ws.
         Move Debit_currency_ls to Dsid_currency_ws.
 
@@ -8940,6 +9116,7 @@ A100_MAIN.
 			        Dsid_preferred_corr.Idkey, / ;
 		        %End
 		        Perform X920_INFO_MEMO through X920_INFO_MEMO_END
+		        Perform X945_LOG_SI_APPLIED through X945_LOG_SI_APPLIED_END
 		    END-IF
 
  	            %Beg
@@ -9355,13 +9532,26 @@ A110_GOT_DEBIT.
 					Base_currency_id of Menu_bnk_union)
 			      OR (Currency_id of Ent_d_acc_set NOT = SPACES) )
 		    THEN
-                        %^ Mismatch.
-		        %Beg
-		        Dsid_compose ^OUT(Dsid_err_memo)
-			    "Requested debit account ", Dsid_know_acc_id, 
+                        %^ Mismatch -- fail the lookup rather than setting an
+                        %^ account we have no conversion for.  An earlier
+                        %^ version of this check let Fx_ena of Menu_cfg sites
+                        %^ keep the account on the theory that FX-aware
+                        %^ processing downstream would convert the amount,
+                        %^ but nothing downstream of this lookup actually
+                        %^ does that conversion -- there is no FX rate
+                        %^ subroutine in this tree to call, and Message_amount
+                        %^ is this module's caller-owned input, not something
+                        %^ a lookup routine should be rewriting on a guess.
+                        %^ That let a debit go out of a mismatched-currency
+                        %^ account with no conversion ever applied while
+                        %^ telling the operator one had happened, so it was
+                        %^ backed out.
+			%Beg
+			Dsid_compose ^OUT(Dsid_err_memo)
+			    "Requested debit account ", Dsid_know_acc_id,
 			    " not set; not in currency ", Dsid_currency_ws, / ;
-	        	%End
-	        	Perform X900_ERROR_MEMO through X900_ERROR_MEMO_END
+		    	%End
+		    	Perform X900_ERROR_MEMO through X900_ERROR_MEMO_END
 			Move SPACES to Dsid_know_acc_id
 		    END-IF
 		END-IF
@@ -9393,6 +9583,8 @@ A110_GOT_DEBIT.
 			Dsid_know_acc_id, / ;
 	    %End
 	    Perform X900_ERROR_MEMO through X900_ERROR_MEMO_END
+	    Move Dsid_know_acc_id to Dsid_logsel_ovr_ws
+	    Perform X940_LOG_ACCT_SELECTION through X940_LOG_ACCT_SELECTION_END
 	    Set Failure_is in Debit_look_account_status_ls to true
 	    GO TO A110_GOT_DEBIT_END
 	END-IF.
@@ -9401,6 +9593,11 @@ A110_GOT_DEBIT_CLEANUP.
 
 	Perform B320_SET_ACCOUNT through B320_SET_ACCOUNT_END.
 
+	If (Success_is in Dsid_set_account)
+	    Perform C570_CHECK_AVAIL_BAL through C570_CHECK_AVAIL_BAL_END
+	    Perform X940_LOG_ACCT_SELECTION through X940_LOG_ACCT_SELECTION_END
+	END-IF.
+
 	Perform X930_CHANGE_DEBIT thru X930_CHANGE_DEBIT_END.
 
 %^
@@ -10031,7 +10228,8 @@ B280_FIND_ACCOUNT.
 
 
 	PERFORM C560_FIND_ACC_CUR through C560_FIND_ACC_CUR_END.
-	If (Success_is in Dsid_curr_okay AND Success_is in Dsid_type_okay)
+	If (Success_is in Dsid_curr_okay AND Success_is in Dsid_type_okay
+	   AND Success_is in Dsid_filt_okay)
 * We found one account.  Remember it.
 	    %Beg
 	    Dsid_know_acc_id.Idtype = 
@@ -10064,7 +10262,8 @@ B280_FIND_ACCOUNT.
 			 OR (Success_is in Xbank_account_ok_ls ) )
 		THEN
                	    PERFORM C560_FIND_ACC_CUR through C560_FIND_ACC_CUR_END
-		    If (Success_is in Dsid_curr_okay AND Success_is in Dsid_type_okay)
+		    If (Success_is in Dsid_curr_okay AND Success_is in Dsid_type_okay
+			       AND Success_is in Dsid_filt_okay)
 * Alas, we have a second currency hit.
 			%Beg
 			Dsid_dupe_acc_ws.Idtype = 
@@ -10135,7 +10334,8 @@ B280_FIND_ACCOUNT.
 	    END-PERFORM
 	END-IF.
 	PERFORM C560_FIND_ACC_CUR through C560_FIND_ACC_CUR_END.
-	If (Success_is in Dsid_curr_okay AND Success_is in Dsid_type_okay)
+	If (Success_is in Dsid_curr_okay AND Success_is in Dsid_type_okay
+	   AND Success_is in Dsid_filt_okay)
 * We found one account.  Remember it.
 	    %Beg
 	    Dsid_know_acc_id.Idtype = 
@@ -10168,7 +10368,8 @@ B280_FIND_ACCOUNT.
 			 OR (Success_is in Xbank_account_ok_ls ) )
 		THEN
                	    PERFORM C560_FIND_ACC_CUR through C560_FIND_ACC_CUR_END
-		    If (Success_is in Dsid_curr_okay AND Success_is in Dsid_type_okay)
+		    If (Success_is in Dsid_curr_okay AND Success_is in Dsid_type_okay
+			       AND Success_is in Dsid_filt_okay)
 * Alas, we have a second currency hit.
 			%Beg
 			Dsid_dupe_acc_ws.Idtype = 
@@ -10590,13 +10791,21 @@ C560_FIND_ACC_CUR.
 %^ Scans through DBSA account sequence from present location (so we can use
 %^  same paragraph to find ambiguities) looking for an account which is a
 %^  currency match  (if the Account_type_ls was passed it it also checks
-%^  for an account with that IDtype). Just checks current position and keeps 
+%^  for an account with that IDtype). Just checks current position and keeps
 %^  stepping until account currency matches message currency and the account type
 %^  if specified matches the Idtype.
+%^
+%^ If Dsid_acct_filter_key_ws is non-SPACES (caller gave us a bare account
+%^ number via Debit_account with no bank/type), an account also has to match
+%^ that exact number to be accepted -- this lets a caller jump straight to
+%^ the one account it wants instead of paging through every currency/type
+%^ match on an ambiguous address.
 %^
 	Set Failure_is in Dsid_curr_okay to TRUE.
 	Set Failure_is in Dsid_type_okay to TRUE.
-	PERFORM UNTIL (Success_is in Dsid_curr_okay AND Success_is in Dsid_type_okay) 
+	Set Failure_is in Dsid_filt_okay to TRUE.
+	PERFORM UNTIL (Success_is in Dsid_curr_okay AND Success_is in Dsid_type_okay
+			AND Success_is in Dsid_filt_okay)
 		      OR (Failure_is in Dsid_acc_seq_status   )
 		      OR ( (Failure_is in Xbank_account_ok_ls )
                            AND ( Dbt_adr_bnk_id of Ent_debit_set NOT =
@@ -10606,14 +10815,21 @@ C560_FIND_ACC_CUR.
 	       (Idtype of Rel_name_key of Dsid_acc_seq = Dsid_idtype_ws) then
 		Set Success_is in Dsid_type_okay to TRUE
 	    End-if
+	    If (Dsid_acct_filter_key_ws = SPACES) or
+	       (Idacc of Idkey of Rel_name_key of Dsid_acc_seq =
+		   Dsid_acct_filter_key_ws(1:Dsid_acct_filter_key_ws_length)) then
+		Set Success_is in Dsid_filt_okay to TRUE
+	    End-if
 	    If (Failure_is in Dsid_curr_okay or
-		Failure_is in Dsid_type_okay)
-		%^ reset BOTH to the flags
+		Failure_is in Dsid_type_okay or
+		Failure_is in Dsid_filt_okay)
+		%^ reset all three flags and keep paging
 		Set Failure_is in Dsid_curr_okay to TRUE
 		Set Failure_is in Dsid_type_okay to TRUE
+		Set Failure_is in Dsid_filt_okay to TRUE
                 %Beg  NEXT: Dsid_acc_seq ;  %End
 		Perform UNTIL ( (Failure_is in Dsid_acc_seq_status   )
-			 	OR (Idtype of Rel_name_key 
+			 	OR (Idtype of Rel_name_key
 					     of Dsid_acc_seq NOT = "P" ) )
 		    %Beg  NEXT: Dsid_acc_seq;  %End
 		END-PERFORM
@@ -10626,6 +10842,45 @@ C560_FIND_ACC_CUR_END.
    EXIT.
 
 
+C570_CHECK_AVAIL_BAL.
+%^ Optionally check the resolved debit account's available balance and
+%^ overdraft limit against Message_amount_ls, so the entry operator can be
+%^ warned before the wire goes out rather than finding out in end-of-day
+%^ accounting.  Gated by GCV_DBT_BALCHECK_ON so sites that don't want the
+%^ extra lookup (or whose GL doesn't support it) are unaffected.  Any
+%^ shortfall is reported as an informational memo -- same conduit
+%^ X920_INFO_MEMO already uses to surface other non-fatal notes back to
+%^ Last_memo_ls/Error_memo_count_ls -- not a lookup failure.
+
+	Call "GCV_DBT_BALCHECK_ON" using
+	    by reference Dsid_balcheck_on_ws
+	  returning Dsid_ret_stat.
+
+	If (Failure_is in Dsid_ret_stat)
+	   OR (Failure_is in Dsid_balcheck_on_ws)
+	    GO TO C570_CHECK_AVAIL_BAL_END
+	END-IF.
+
+	Call "ACCT_AVAIL_BAL_INQ" using
+	    by reference Dbt_account of Ent_debit_set
+	    by reference Currency_found_ls
+	    by reference Message_amount_ls
+	  returning Dsid_ret_stat.
+
+	If (Failure_is in Dsid_ret_stat)
+	    %Beg
+	    Dsid_compose ^OUT(Dsid_info_memo)
+		"Message amount would exceed available balance/overdraft "
+		"limit on debit account ", Ent_debit_set.Dbt_account, / ;
+	    %End
+	    Perform X920_INFO_MEMO through X920_INFO_MEMO_END
+	END-IF.
+
+C570_CHECK_AVAIL_BAL_END.
+
+   EXIT.
+
+
 C600_PUSH_DEBIT.
 
 * Checks to make sure that there's an available debitside slot.
@@ -10808,6 +11063,67 @@ X930_CHANGE_DEBIT.
 
 X930_CHANGE_DEBIT_END.
 	EXIT.
+
+X940_LOG_ACCT_SELECTION.
+%^ Record the debit account this lookup settled on -- and, when the address
+%^ had more than one matching candidate, the other account it was chosen
+%^ over -- to Dsid_acct_sel_log, keyed by this message's TRN.  Gives a
+%^ dispute investigation something to look at when a repetitive's debit
+%^ party resolves differently than expected; see the DEBIT_SCREEN_ACCOUNT
+%^ twin of this paragraph for the screen/interactive path.  Normally logs
+%^ Dbt_account of Ent_debit_set; a caller on a branch where that has
+%^ already been cleared (e.g. the ambiguous-duplicate branch of
+%^ A110_GOT_DEBIT) sets Dsid_logsel_ovr_ws just before performing this, to
+%^ log that account instead.
+
+	If Dsid_logsel_ovr_ws not = spaces
+	    Move Dsid_logsel_ovr_ws to Dsid_logsel_acc_ws
+	Else
+	    Move Dbt_account of Ent_debit_set to Dsid_logsel_acc_ws
+	End-if.
+
+	%Beg
+	Alloc_Elem: Dsid_acct_sel_log(notrap,
+	    .Systime	 NOW,
+	    .Trn_date	= Trn_date of Trn_ref of Ent_ftr_set,
+	    .Trn_num	= Trn_num of Trn_ref of Ent_ftr_set,
+	    .Bank	= Ent_ftr_set.Loc_info.Bank,
+	    .Sel_account = Dsid_logsel_acc_ws,
+	    .Cand_account = Dsid_dupe_acc_ws );
+	%End.
+
+	Move spaces to Dsid_logsel_ovr_ws.
+
+X940_LOG_ACCT_SELECTION_END.
+	EXIT.
+
+X945_LOG_SI_APPLIED.
+%^ Record that a standing instruction (AIN) substituted or inserted a new
+%^ preferred correspondent for the debit party, to Dsid_si_applied_log,
+%^ keyed by this message's TRN.  Shares SI_APPLIED_LOG.DDF with
+%^ ACCT_LOOKUP's X710_LOG_PRULE_MATCH (lookup.cob), so a dispute
+%^ investigation into why a wire routed or funded the way it did can pull
+%^ every SI/PRULE that touched the TRN from one place, instead of having
+%^ to re-derive it from the current SI setup.
+
+	%Beg
+	Alloc_Elem: Dsid_si_applied_log(notrap,
+	    .Systime	  NOW,
+	    .Trn_date	 = Trn_date of Trn_ref of Ent_ftr_set,
+	    .Trn_num	 = Trn_num of Trn_ref of Ent_ftr_set,
+	    .Bank	 = Ent_ftr_set.Loc_info.Bank,
+	    .Source	 = dsid_pr_type_ws,
+	    .Si_ordinal	 = dsid_pr_ordinal_ws,
+	    .Si_subtype	 = dsid_pr_subtype_ws,
+	    .Old_idtype	 = Ent_debit_set.dbt_typ.dbt_idtype,
+	    .Old_id	 = Ent_debit_set.dbt_typ.dbt_id,
+	    .New_idtype	 = Dsid_preferred_corr.Idtype,
+	    .New_id	 = Dsid_preferred_corr.Idkey );
+	%End.
+
+X945_LOG_SI_APPLIED_END.
+	EXIT.
+
 
 %^******************************************************************************
 %^
@@ -11315,6 +11631,19 @@ X930_CHANGE_DEBIT_END.
 %^ Ken Bjelke 	14-Dec-2009	tc14932   - Cr 141229
 %^	Inhibit DBTAIN's from triggering on RTGS and Clearing_house items.
 %^
+%^ R. Iverson	16-Dec-2009	CR12975
+%^	Added C570_CHECK_AVAIL_BAL: once a debit account is resolved, and
+%^	GCV_DBT_BALCHECK_ON says this site wants it, check the account's
+%^	available balance/overdraft limit against Message_amount and leave
+%^	a warning memo (not a lookup failure) if it would be exceeded.
+%^
+%^ R. Iverson	17-Dec-2009	CR12978
+%^	Added X940_LOG_ACCT_SELECTION, performed whenever we settle on a
+%^	debit account: logs the selected account, and any candidate it was
+%^	chosen over, to the new Dsid_acct_sel_log audit log keyed by TRN so
+%^	a dispute investigation can see why a repetitive picked the account
+%^	it did.
+%^
 %^ End revision history
 %^******************************************************************************
 
@@ -11332,7 +11661,10 @@ X930_CHANGE_DEBIT_END.
 %^	B320_SET_ACCOUNT     Sets up message debit party from account info.
 %^	C440_COPY_ADDRESS    Copies address info into debit party.
 %^	C450_PUSH_DEBIT      Pushes current debit party down.
+%^	C570_CHECK_AVAIL_BAL Optional available balance/overdraft check.
 %^	X920_INFO_MEMO	     Writes an informational memo.
+%^	X940_LOG_ACCT_SELECTION Logs the account picked (and any candidate
+%^	                     it beat out) to the account-selection audit log.
 %^
 *                                        				      *
 %^*****************************************************************************
@@ -12333,6 +12665,10 @@ A120_DO_ACCOUNT.
 		    Move Base_currency_id of Dsid_bnk_union to Currency_found_ls
 	        END-IF
 	    END-IF
+	    If (Success_is in Dsid_set_account)
+	        Perform C570_CHECK_AVAIL_BAL through C570_CHECK_AVAIL_BAL_END
+	        Perform X940_LOG_ACCT_SELECTION through X940_LOG_ACCT_SELECTION_END
+	    END-IF
 	ELSE
 	    If (Fx_Ena of Menu_cfg = LOW-VALUES)
 	    THEN
@@ -13115,6 +13451,10 @@ B310_CONN_ACCOUNT.
 		Move Base_currency_id of Dsid_bnk_union to Currency_found_ls
 	    END-IF
 	END-IF.
+	If (Success_is in Dsid_set_account)
+	    Perform C570_CHECK_AVAIL_BAL through C570_CHECK_AVAIL_BAL_END
+	    Perform X940_LOG_ACCT_SELECTION through X940_LOG_ACCT_SELECTION_END
+	END-IF.
 	%Beg  	Rel_acc_index (EQL) ;  %End.
 
 B310_CONN_ACCOUNT_END.
@@ -13266,6 +13606,44 @@ C450_PUSH_DEBIT.
 
 C450_PUSH_DEBIT_END.
 
+   EXIT.
+
+C570_CHECK_AVAIL_BAL.
+%^ Optional available balance/overdraft check -- see C570_CHECK_AVAIL_BAL
+%^ in DEBIT_LOOK_ACCOUNT for the batch-path twin of this paragraph.  Gated
+%^ by GCV_DBT_BALCHECK_ON; a shortfall is left as an informational memo
+%^ (via X920_INFO_MEMO) so the entry operator sees it before Str Thru,
+%^ rather than failing the account lookup outright.
+
+	Call "GCV_DBT_BALCHECK_ON" using
+	    by reference Dsid_balcheck_on_ws
+	  returning Dsid_ret_stat.
+
+	If (Failure_is in Dsid_ret_stat)
+	   OR (Failure_is in Dsid_balcheck_on_ws)
+	    GO TO C570_CHECK_AVAIL_BAL_END
+	END-IF.
+
+	Call "ACCT_AVAIL_BAL_INQ" using
+	    by reference Dbt_account of Ent_debit_set
+	    by reference Currency_found_ls
+	    by reference Message_amount_ls
+	  returning Dsid_ret_stat.
+
+	If (Failure_is in Dsid_ret_stat)
+	    %Beg
+	    Dsid_compose ^OUT(Dsid_info_memo)
+		"Message amount would exceed available balance/overdraft "
+		"limit on debit account ", Ent_debit_set.Dbt_account, / ;
+	    %End
+	    Perform X920_INFO_MEMO through X920_INFO_MEMO_END
+	END-IF.
+
+C570_CHECK_AVAIL_BAL_END.
+
+   EXIT.
+
+
 
 * Utility paragraphs.
 
@@ -13383,6 +13761,30 @@ X930_CHANGE_DEBIT.
 
 X930_CHANGE_DEBIT_END.
 	EXIT.
+
+X940_LOG_ACCT_SELECTION.
+%^ Record the debit account this lookup settled on -- and, when one is on
+%^ hand, the other account it was chosen over -- to Dsid_acct_sel_log,
+%^ keyed by this message's TRN; see X940_LOG_ACCT_SELECTION in
+%^ DEBIT_LOOK_ACCOUNT for the batch-path twin of this paragraph.  Note
+%^ that on this interactive path, an ambiguous address is resolved by the
+%^ operator through REL_ACC_FROM_ADR's screen (an external routine not
+%^ present in this tree -- see B280_FIND_ACCOUNT), so the full candidate
+%^ list the operator was shown is not available to log here; what we can
+%^ and do record is the account finally set.
+
+	%Beg
+	Alloc_Elem: Dsid_acct_sel_log(notrap,
+	    .Systime	 NOW,
+	    .Trn_date	= Trn_date of Trn_ref of Ent_ftr_set,
+	    .Trn_num	= Trn_num of Trn_ref of Ent_ftr_set,
+	    .Bank	= Ent_ftr_set.Loc_info.Bank,
+	    .Sel_account = Dbt_account of Ent_debit_set,
+	    .Cand_account = Dsid_dupe_acc_ws );
+	%End.
+
+X940_LOG_ACCT_SELECTION_END.
+	EXIT.
 
 %^******************************************************************************
 %^
